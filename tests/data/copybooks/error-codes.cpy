@@ -9,7 +9,34 @@
            05 ERR-TIMEOUT           PIC X(4) VALUE '1006'.
            05 ERR-PERMISSION-DENIED PIC X(4) VALUE '1007'.
            05 ERR-UNKNOWN           PIC X(4) VALUE '9999'.
-       
+
+      *> Severity / retry policy per error code, table-driven so a
+      *> calling program can decide to retry or abort from data
+      *> instead of a hardcoded IF chain. SEVERITY: 1=LOW 2=MEDIUM
+      *> 3=HIGH 4=FATAL. RETRY-ALLOWED: Y/N.
+       01 ERROR-POLICY-VALUES.
+           05 FILLER PIC X(7) VALUE '0000N1L'.
+           05 FILLER PIC X(7) VALUE '1001N3H'.
+           05 FILLER PIC X(7) VALUE '1002N2M'.
+           05 FILLER PIC X(7) VALUE '1003N2M'.
+           05 FILLER PIC X(7) VALUE '1004N3H'.
+           05 FILLER PIC X(7) VALUE '1005Y2M'.
+           05 FILLER PIC X(7) VALUE '1006Y2M'.
+           05 FILLER PIC X(7) VALUE '1007N4F'.
+           05 FILLER PIC X(7) VALUE '9999N4F'.
+       01 ERROR-POLICY-TABLE REDEFINES ERROR-POLICY-VALUES.
+           05 ERROR-POLICY-ENTRY OCCURS 9 TIMES
+                   INDEXED BY ERR-POL-IDX.
+               10 ERRP-CODE          PIC X(4).
+               10 ERRP-RETRY-ALLOWED PIC X.
+                   88 ERRP-RETRY-IS-ALLOWED VALUE 'Y'.
+               10 ERRP-SEVERITY      PIC 9.
+               10 ERRP-SEVERITY-DESC PIC X.
+                   88 ERRP-SEV-LOW      VALUE 'L'.
+                   88 ERRP-SEV-MEDIUM   VALUE 'M'.
+                   88 ERRP-SEV-HIGH     VALUE 'H'.
+                   88 ERRP-SEV-FATAL    VALUE 'F'.
+
        01 ERROR-MESSAGES.
            05 MSG-SUCCESS           PIC X(40) VALUE 
                'Operation completed successfully'.
@@ -27,5 +54,57 @@
                'Operation timed out before completion'.
            05 MSG-PERMISSION-DENIED PIC X(40) VALUE 
                'Access denied - insufficient privileges'.
-           05 MSG-UNKNOWN           PIC X(40) VALUE 
-               'Unknown error occurred'.
\ No newline at end of file
+           05 MSG-UNKNOWN           PIC X(40) VALUE
+               'Unknown error occurred'.
+
+      *> Spanish-language variant of ERROR-MESSAGES, keyed off the same
+      *> ERR-* codes and in the same order, for overseas back-office
+      *> terminal sessions. A calling program picks ERROR-MESSAGES or
+      *> ERROR-MESSAGES-ES based on its own language setting; the
+      *> underlying ERR-* codes are unchanged either way.
+       01 ERROR-MESSAGES-ES.
+           05 MSG-ES-SUCCESS           PIC X(40) VALUE
+               'Operacion completada con exito'.
+           05 MSG-ES-FILE-NOT-FOUND    PIC X(40) VALUE
+               'No se encontro el archivo requerido'.
+           05 MSG-ES-INVALID-DATA      PIC X(40) VALUE
+               'El formato de los datos es invalido'.
+           05 MSG-ES-DUPLICATE-KEY     PIC X(40) VALUE
+               'Valor de clave duplicado no permitido'.
+           05 MSG-ES-INSUFFICIENT-MEM  PIC X(40) VALUE
+               'Memoria insuficiente para la operacion'.
+           05 MSG-ES-NETWORK-ERROR     PIC X(40) VALUE
+               'Error de conexion de red'.
+           05 MSG-ES-TIMEOUT           PIC X(40) VALUE
+               'La operacion excedio el tiempo de espera'.
+           05 MSG-ES-PERMISSION-DENIED PIC X(40) VALUE
+               'Acceso denegado - privilegio insuf.'.
+           05 MSG-ES-UNKNOWN           PIC X(40) VALUE
+               'Error desconocido'.
+
+      *> One entry per error raised by any program that adopts this
+      *> layout, appended to a shared ERROR-LOG file so a night's
+      *> batch errors can be reviewed in one place instead of only
+      *> existing as DISPLAY lines in SYSOUT.
+       01 ERROR-LOG-RECORD.
+           05 ELOG-PROGRAM-ID       PIC X(8).
+           05 ELOG-TIMESTAMP        PIC 9(8).
+           05 ELOG-TIME-OF-DAY      PIC 9(8).
+           05 ELOG-ERROR-CODE       PIC X(4).
+           05 ELOG-KEY-DATA         PIC X(30).
+
+      *> Common audit-trail layout for any program in the shop that
+      *> needs to record "who/what/when changed" instead of inventing
+      *> its own one-off history record (the INVENTORY-SYSTEM audit
+      *> trail, the error log above, student status history, and
+      *> customer balance snapshots all predate this and keep their
+      *> own formats; this is the shared layout for new adopters and
+      *> for an existing one converting over).
+       01 AUDIT-LOG-RECORD.
+           05 AUDL-PROGRAM-ID       PIC X(8).
+           05 AUDL-TIMESTAMP        PIC 9(8).
+           05 AUDL-TIME-OF-DAY      PIC 9(8).
+           05 AUDL-KEY-VALUE        PIC X(20).
+           05 AUDL-ACTION           PIC X(10).
+           05 AUDL-BEFORE-VALUE     PIC X(30).
+           05 AUDL-AFTER-VALUE      PIC X(30).
