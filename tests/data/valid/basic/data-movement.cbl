@@ -1,28 +1,109 @@
       *> Data movement and basic operations
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATA-MOVEMENT.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-UPDATE-FILE ASSIGN TO "CUSTUPD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+      *> Detail records carry the change to apply; the final record
+      *> on the file is a trailer carrying the expected detail count
+      *> and a hash total of CUSTOMER-ID so a truncated or incomplete
+      *> file can be caught before it is silently processed.
+       FD CUSTOMER-UPDATE-FILE.
+       01 CUSTOMER-UPDATE-RECORD.
+           05 CU-RECORD-TYPE PIC X.
+               88 CU-DETAIL-RECORD  VALUE 'D'.
+               88 CU-TRAILER-RECORD VALUE 'T'.
+           05 CU-CUSTOMER-ID    PIC 9(5).
+           05 CU-NEW-NAME       PIC X(30).
+           05 CU-NEW-BALANCE    PIC 9(7)V99.
+
+       01 CUSTOMER-UPDATE-TRAILER REDEFINES CUSTOMER-UPDATE-RECORD.
+           05 CU-TRAILER-TYPE       PIC X.
+           05 CU-EXPECTED-COUNT     PIC 9(5).
+           05 CU-EXPECTED-HASH      PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01 CUSTOMER-INFO.
            05 CUSTOMER-NAME    PIC X(30) VALUE SPACES.
            05 CUSTOMER-ID      PIC 9(5) VALUE ZERO.
            05 CUSTOMER-BALANCE PIC 9(7)V99 VALUE ZERO.
-       
+
        01 TEMP-NAME PIC X(30).
        01 TEMP-ID   PIC 9(5).
-       
+
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 WS-ACTUAL-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-ACTUAL-HASH  PIC 9(9) VALUE ZERO.
+       01 WS-OUT-OF-BALANCE PIC X VALUE 'N'.
+           88 RUN-OUT-OF-BALANCE VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           MOVE "JOHN DOE" TO CUSTOMER-NAME.
-           MOVE 12345 TO CUSTOMER-ID.
-           MOVE 1500.75 TO CUSTOMER-BALANCE.
-           
-           MOVE CUSTOMER-NAME TO TEMP-NAME.
-           MOVE CUSTOMER-ID TO TEMP-ID.
-           
-           DISPLAY "Customer Name: " CUSTOMER-NAME.
-           DISPLAY "Customer ID: " CUSTOMER-ID.
-           DISPLAY "Customer Balance: " CUSTOMER-BALANCE.
-           
-           STOP RUN.
\ No newline at end of file
+           PERFORM INITIALIZE-UPDATE.
+           PERFORM PROCESS-UPDATES.
+           PERFORM CLEANUP-UPDATE.
+           STOP RUN.
+
+       INITIALIZE-UPDATE.
+           OPEN INPUT CUSTOMER-UPDATE-FILE.
+
+       PROCESS-UPDATES.
+           PERFORM READ-UPDATE.
+           PERFORM APPLY-UPDATE
+               UNTIL EOF-FLAG = 'Y' OR CU-TRAILER-RECORD.
+           IF EOF-FLAG = 'Y'
+               DISPLAY "NO TRAILER RECORD FOUND - RUN ABORTED"
+               MOVE 'Y' TO WS-OUT-OF-BALANCE
+           ELSE
+               PERFORM CHECK-CONTROL-TOTALS
+           END-IF.
+
+       READ-UPDATE.
+           READ CUSTOMER-UPDATE-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       APPLY-UPDATE.
+           MOVE CUSTOMER-NAME    TO TEMP-NAME.
+           MOVE CUSTOMER-ID      TO TEMP-ID.
+
+           MOVE CU-NEW-NAME    TO CUSTOMER-NAME.
+           MOVE CU-CUSTOMER-ID TO CUSTOMER-ID.
+           MOVE CU-NEW-BALANCE TO CUSTOMER-BALANCE.
+
+           DISPLAY "BEFORE - Name: " TEMP-NAME " ID: " TEMP-ID.
+           DISPLAY "AFTER  - Name: " CUSTOMER-NAME
+               " ID: " CUSTOMER-ID " Balance: " CUSTOMER-BALANCE.
+
+           ADD 1 TO WS-ACTUAL-COUNT.
+           ADD CU-CUSTOMER-ID TO WS-ACTUAL-HASH.
+           PERFORM READ-UPDATE.
+
+       CHECK-CONTROL-TOTALS.
+           IF WS-ACTUAL-COUNT NOT = CU-EXPECTED-COUNT
+               OR WS-ACTUAL-HASH NOT = CU-EXPECTED-HASH
+               DISPLAY "OUT OF BALANCE - TRANSACTION FILE REJECTED"
+               DISPLAY "EXPECTED COUNT: " CU-EXPECTED-COUNT
+                   " ACTUAL COUNT: " WS-ACTUAL-COUNT
+               DISPLAY "EXPECTED HASH: " CU-EXPECTED-HASH
+                   " ACTUAL HASH: " WS-ACTUAL-HASH
+               MOVE 'Y' TO WS-OUT-OF-BALANCE
+           ELSE
+               DISPLAY "CONTROL TOTALS BALANCED - RUN COMPLETE"
+           END-IF.
+
+       CLEANUP-UPDATE.
+           CLOSE CUSTOMER-UPDATE-FILE.
+           IF RUN-OUT-OF-BALANCE
+               DISPLAY "CUSTOMER UPDATE RUN ABORTED - OUT OF BALANCE"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
