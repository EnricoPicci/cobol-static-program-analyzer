@@ -1,30 +1,153 @@
-      *> Basic arithmetic operations
+      *> Finance-charge calculation, applying a monthly interest rate
+      *> to each customer's ACCOUNT-BALANCE over the billing cycle.
+      *> Originally a bare ADD/SUBTRACT/MULTIPLY/DIVIDE demo against
+      *> two hardcoded numbers; converted to a real batch program
+      *> whose output feeds the statement print program.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARITHMETIC-TEST.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT FINANCE-CHARGE-FILE ASSIGN TO "FINCHRG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+      *> One entry per customer per billing cycle; the statement
+      *> print program reads this to show a finance-charge line
+      *> alongside the account balance.
+       FD FINANCE-CHARGE-FILE.
+       01 FINANCE-CHARGE-RECORD.
+           05 FC-CUSTOMER-ID    PIC 9(8).
+           05 FC-OLD-BALANCE    PIC S9(8)V99.
+           05 FC-FINANCE-CHARGE PIC S9(8)V99.
+           05 FC-NEW-BALANCE    PIC S9(8)V99.
+
        WORKING-STORAGE SECTION.
-       01 NUM1     PIC 9(3) VALUE 100.
-       01 NUM2     PIC 9(3) VALUE 50.
-       01 RESULT   PIC 9(4).
-       01 RESULT-DISPLAY PIC Z(4).
-       
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 WS-MONTHLY-RATE PIC V9(4) VALUE .0150.
+       01 RESULT          PIC S9(8)V99.
+       01 RESULT-DISPLAY  PIC -Z(6)9.99.
+
+       01 WS-ARITH-ERROR  PIC X VALUE 'N'.
+           88 ARITHMETIC-SIZE-ERROR VALUE 'Y'.
+
+       01 ERROR-CODES.
+           05 ERR-INVALID-DATA PIC X(4) VALUE '1002'.
+
+       01 WS-CUSTOMERS-PROCESSED PIC 9(5) VALUE ZERO.
+       01 WS-CUSTOMERS-SKIPPED   PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
-           ADD NUM1 TO NUM2 GIVING RESULT.
+           PERFORM INITIALIZE-FINANCE-CHARGE.
+           PERFORM PROCESS-CUSTOMERS.
+           PERFORM SUMMARIZE-FINANCE-CHARGE.
+           PERFORM CLEANUP-FINANCE-CHARGE.
+           STOP RUN.
+
+       INITIALIZE-FINANCE-CHARGE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FINANCE-CHARGE-FILE.
+
+       PROCESS-CUSTOMERS.
+           PERFORM READ-CUSTOMER.
+           PERFORM CALCULATE-FINANCE-CHARGE
+               UNTIL EOF-FLAG = 'Y'.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       CALCULATE-FINANCE-CHARGE.
+           IF ACTIVE-CUSTOMER AND ACCOUNT-BALANCE > ZERO
+               PERFORM COMPUTE-CHARGE
+               IF NOT ARITHMETIC-SIZE-ERROR
+                   PERFORM WRITE-FINANCE-CHARGE-RECORD
+                   ADD 1 TO WS-CUSTOMERS-PROCESSED
+               ELSE
+                   ADD 1 TO WS-CUSTOMERS-SKIPPED
+               END-IF
+           END-IF.
+           PERFORM READ-CUSTOMER.
+
+       COMPUTE-CHARGE.
+           MOVE 'N' TO WS-ARITH-ERROR.
+
+           COMPUTE RESULT ROUNDED = ACCOUNT-BALANCE * WS-MONTHLY-RATE
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-ARITH-ERROR
+                   DISPLAY "SIZE ERROR COMPUTING FINANCE CHARGE "
+                       "FOR CUSTOMER " CUSTOMER-ID
+                       " ERROR CODE " ERR-INVALID-DATA
+           END-COMPUTE.
+
+           IF NOT ARITHMETIC-SIZE-ERROR
+               MOVE RESULT TO FC-FINANCE-CHARGE
+               MOVE ACCOUNT-BALANCE TO FC-OLD-BALANCE
+
+               ADD ACCOUNT-BALANCE RESULT GIVING RESULT ROUNDED
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-ARITH-ERROR
+                       DISPLAY "SIZE ERROR ADDING FINANCE CHARGE "
+                           "FOR CUSTOMER " CUSTOMER-ID
+                           " ERROR CODE " ERR-INVALID-DATA
+               END-ADD
+
+               IF NOT ARITHMETIC-SIZE-ERROR
+                   MOVE RESULT TO FC-NEW-BALANCE
+               END-IF
+           END-IF.
+
            MOVE RESULT TO RESULT-DISPLAY.
-           DISPLAY "Addition Result: " RESULT-DISPLAY.
-           
-           SUBTRACT NUM2 FROM NUM1 GIVING RESULT.
-           MOVE RESULT TO RESULT-DISPLAY.
-           DISPLAY "Subtraction Result: " RESULT-DISPLAY.
-           
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           MOVE RESULT TO RESULT-DISPLAY.
-           DISPLAY "Multiplication Result: " RESULT-DISPLAY.
-           
-           DIVIDE NUM1 BY NUM2 GIVING RESULT.
-           MOVE RESULT TO RESULT-DISPLAY.
-           DISPLAY "Division Result: " RESULT-DISPLAY.
-           
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "Finance Charge Result: " RESULT-DISPLAY.
+
+       WRITE-FINANCE-CHARGE-RECORD.
+           MOVE CUSTOMER-ID TO FC-CUSTOMER-ID.
+           WRITE FINANCE-CHARGE-RECORD.
+
+       SUMMARIZE-FINANCE-CHARGE.
+           DISPLAY "Customers processed: " WS-CUSTOMERS-PROCESSED.
+           DISPLAY "Customers skipped (size error): "
+               WS-CUSTOMERS-SKIPPED.
+
+       CLEANUP-FINANCE-CHARGE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE FINANCE-CHARGE-FILE.
+           DISPLAY "Finance charge run complete.".
