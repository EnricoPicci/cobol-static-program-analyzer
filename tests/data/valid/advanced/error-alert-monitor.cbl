@@ -0,0 +1,129 @@
+      *> Aggregates ERROR-LOG-FILE entries raised across one run and
+      *> extracts an operator alert once a code's count in this run
+      *> crosses its configured threshold.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERROR-ALERT-MONITOR.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT ALERT-EXTRACT-FILE ASSIGN TO "ALERTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD.
+           05 ELOG-PROGRAM-ID       PIC X(8).
+           05 ELOG-TIMESTAMP        PIC 9(8).
+           05 ELOG-TIME-OF-DAY      PIC 9(8).
+           05 ELOG-ERROR-CODE       PIC X(4).
+           05 ELOG-KEY-DATA         PIC X(30).
+
+       FD ALERT-EXTRACT-FILE.
+       01 ALERT-EXTRACT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+      *> Per-code threshold; codes not listed here default to
+      *> WS-DEFAULT-THRESHOLD. ERR-NETWORK-ERROR and ERR-TIMEOUT are
+      *> the two codes called out in the request as worth watching.
+       01 ALERT-THRESHOLD-VALUES.
+           05 FILLER PIC X(7) VALUE '1005050'.
+           05 FILLER PIC X(7) VALUE '1006050'.
+       01 ALERT-THRESHOLD-TABLE REDEFINES ALERT-THRESHOLD-VALUES.
+           05 ALERT-THRESHOLD-ENTRY OCCURS 2 TIMES
+                   INDEXED BY ATH-IDX.
+               10 ATH-CODE          PIC X(4).
+               10 ATH-THRESHOLD     PIC 9(3).
+       01 WS-DEFAULT-THRESHOLD PIC 9(3) VALUE 100.
+
+      *> Per-run error-code counters, keyed the same way as the
+      *> threshold table so the two line up by index.
+       01 ERROR-COUNTERS.
+           05 ERROR-COUNTER-ENTRY OCCURS 2 TIMES
+                   INDEXED BY ECT-IDX.
+               10 ECT-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-OTHER-ERROR-COUNT PIC 9(5) VALUE ZERO.
+
+       01 ALERTS-RAISED-FLAGS.
+           05 ALERT-RAISED-ENTRY OCCURS 2 TIMES
+                   INDEXED BY ARF-IDX.
+               10 ARF-RAISED        PIC X VALUE 'N'.
+
+       01 WS-ALERT-COUNT PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-ERROR-LOG.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT ERROR-LOG-FILE.
+           OPEN OUTPUT ALERT-EXTRACT-FILE.
+
+       200-PROCESS-ERROR-LOG.
+           PERFORM 210-READ-ERROR-LOG.
+           PERFORM 220-TALLY-ERROR
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-ERROR-LOG.
+           READ ERROR-LOG-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-TALLY-ERROR.
+           SET ATH-IDX TO 1.
+           SEARCH ALERT-THRESHOLD-ENTRY
+               AT END
+                   ADD 1 TO WS-OTHER-ERROR-COUNT
+               WHEN ATH-CODE (ATH-IDX) = ELOG-ERROR-CODE
+                   SET ECT-IDX TO ATH-IDX
+                   ADD 1 TO ECT-COUNT (ECT-IDX)
+                   SET ARF-IDX TO ATH-IDX
+                   IF ECT-COUNT (ECT-IDX) > ATH-THRESHOLD (ATH-IDX)
+                       AND ARF-RAISED (ARF-IDX) = 'N'
+                       PERFORM 230-RAISE-ALERT
+                   END-IF
+           END-SEARCH.
+           PERFORM 210-READ-ERROR-LOG.
+
+       230-RAISE-ALERT.
+           MOVE 'Y' TO ARF-RAISED (ARF-IDX).
+           ADD 1 TO WS-ALERT-COUNT.
+           STRING "ALERT: ERROR CODE " DELIMITED BY SIZE
+               ATH-CODE (ATH-IDX) DELIMITED BY SIZE
+               " EXCEEDED THRESHOLD OF " DELIMITED BY SIZE
+               ATH-THRESHOLD (ATH-IDX) DELIMITED BY SIZE
+               " OCCURRENCES THIS RUN" DELIMITED BY SIZE
+               INTO ALERT-EXTRACT-LINE
+           END-STRING.
+           WRITE ALERT-EXTRACT-LINE.
+           DISPLAY ALERT-EXTRACT-LINE.
+
+       300-SUMMARY.
+           SET ATH-IDX TO 1.
+           PERFORM 2 TIMES
+               DISPLAY "Code " ATH-CODE (ATH-IDX) ": "
+                   ECT-COUNT (ATH-IDX) " occurrences"
+               SET ATH-IDX UP BY 1
+           END-PERFORM.
+           DISPLAY "Other error codes: " WS-OTHER-ERROR-COUNT.
+           DISPLAY "Alerts raised: " WS-ALERT-COUNT.
+
+       400-CLEANUP.
+           CLOSE ERROR-LOG-FILE.
+           CLOSE ALERT-EXTRACT-FILE.
+           DISPLAY "Error alert monitor complete.".
