@@ -0,0 +1,200 @@
+      *> Customer statement print program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT-PRINT.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO "STMTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FINANCE-CHARGE-FILE ASSIGN TO "FINCHRG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-LINE PIC X(100).
+
+      *> Same layout ARITHMETIC-TEST writes: one entry per active,
+      *> positive-balance customer, in ascending CUSTOMER-ID order.
+       FD FINANCE-CHARGE-FILE.
+       01 FINANCE-CHARGE-RECORD.
+           05 FC-CUSTOMER-ID    PIC 9(8).
+           05 FC-OLD-BALANCE    PIC S9(8)V99.
+           05 FC-FINANCE-CHARGE PIC S9(8)V99.
+           05 FC-NEW-BALANCE    PIC S9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-STATEMENT-COUNT PIC 9(5) VALUE ZERO.
+
+       01 WS-BALANCE-EDIT     PIC Z(6)9.99.
+       01 WS-CREDIT-EDIT      PIC Z(6)9.99.
+       01 WS-AVAILABLE-EDIT   PIC Z(6)9.99-.
+       01 WS-AVAILABLE-CREDIT PIC S9(8)V99.
+       01 WS-PAY-DATE-EDIT    PIC 9999/99/99.
+
+      *> Finance charges are merged in by matching ascending
+      *> CUSTOMER-ID against this run's FINANCE-CHARGE-FILE; not
+      *> every customer has an entry (e.g. inactive or zero balance).
+       01 WS-FC-EOF-FLAG      PIC X VALUE 'N'.
+       01 WS-FC-CHARGE-EDIT   PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-CUSTOMERS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STATEMENT-FILE.
+           OPEN INPUT FINANCE-CHARGE-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 215-READ-FINANCE-CHARGE.
+
+       200-PROCESS-CUSTOMERS.
+           PERFORM 210-READ-CUSTOMER.
+           PERFORM 220-PRINT-STATEMENT
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       215-READ-FINANCE-CHARGE.
+           READ FINANCE-CHARGE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FC-EOF-FLAG
+           END-READ.
+
+      *> FINANCE-CHARGE-FILE is a subset of CUSTOMER-FILE in the same
+      *> ascending CUSTOMER-ID order, so advance past any entries
+      *> that fall before the current customer, then test for a match.
+       216-MATCH-FINANCE-CHARGE.
+           PERFORM UNTIL WS-FC-EOF-FLAG = 'Y'
+                   OR FC-CUSTOMER-ID NOT LESS THAN CUSTOMER-ID
+               PERFORM 215-READ-FINANCE-CHARGE
+           END-PERFORM.
+
+       220-PRINT-STATEMENT.
+           PERFORM 216-MATCH-FINANCE-CHARGE.
+           IF NOT INACTIVE-CUSTOMER
+               ADD 1 TO WS-STATEMENT-COUNT
+               MOVE ACCOUNT-BALANCE TO WS-BALANCE-EDIT
+               MOVE CREDIT-LIMIT    TO WS-CREDIT-EDIT
+               COMPUTE WS-AVAILABLE-CREDIT =
+                   CREDIT-LIMIT - ACCOUNT-BALANCE
+               MOVE WS-AVAILABLE-CREDIT TO WS-AVAILABLE-EDIT
+               MOVE LAST-PAYMENT-DATE TO WS-PAY-DATE-EDIT
+               MOVE SPACES TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               STRING "STATEMENT FOR: " DELIMITED BY SIZE
+                   CUSTOMER-NAME DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               STRING "Customer ID: " DELIMITED BY SIZE
+                   CUSTOMER-ID DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               STRING STREET DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               STRING CITY DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   STATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   ZIP-CODE DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               STRING "Account Balance:    " DELIMITED BY SIZE
+                   WS-BALANCE-EDIT DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               STRING "Credit Limit:       " DELIMITED BY SIZE
+                   WS-CREDIT-EDIT DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               STRING "Available Credit:   " DELIMITED BY SIZE
+                   WS-AVAILABLE-EDIT DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               STRING "Last Payment Date:  " DELIMITED BY SIZE
+                   WS-PAY-DATE-EDIT DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               IF WS-FC-EOF-FLAG NOT = 'Y'
+                   AND FC-CUSTOMER-ID = CUSTOMER-ID
+                   MOVE FC-FINANCE-CHARGE TO WS-FC-CHARGE-EDIT
+                   STRING "Finance Charge:     " DELIMITED BY SIZE
+                       WS-FC-CHARGE-EDIT DELIMITED BY SIZE
+                       INTO STATEMENT-LINE
+                   END-STRING
+                   WRITE STATEMENT-LINE
+               END-IF
+               IF SUSPENDED-CUSTOMER
+                   MOVE "*** ACCOUNT SUSPENDED ***" TO STATEMENT-LINE
+                   WRITE STATEMENT-LINE
+               END-IF
+               MOVE SPACES TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+           END-IF.
+           PERFORM 210-READ-CUSTOMER.
+
+       300-SUMMARY.
+           DISPLAY "Statements printed: " WS-STATEMENT-COUNT.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE STATEMENT-FILE.
+           CLOSE FINANCE-CHARGE-FILE.
+           DISPLAY "Customer statement run complete.".
