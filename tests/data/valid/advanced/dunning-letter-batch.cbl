@@ -0,0 +1,121 @@
+      *> Dunning-letter batch job for suspended customer accounts
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUNNING-LETTER-BATCH.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT DUNNING-LETTER-FILE ASSIGN TO "DUNNING.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD DUNNING-LETTER-FILE.
+       01 DUNNING-LETTER-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-LETTER-COUNT PIC 9(5) VALUE ZERO.
+
+       01 WS-BALANCE-EDIT PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-CUSTOMERS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT DUNNING-LETTER-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       200-PROCESS-CUSTOMERS.
+           PERFORM 210-READ-CUSTOMER.
+           PERFORM 220-CHECK-CUSTOMER
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-CHECK-CUSTOMER.
+           IF SUSPENDED-CUSTOMER
+               PERFORM 230-WRITE-LETTER
+           END-IF.
+           PERFORM 210-READ-CUSTOMER.
+
+       230-WRITE-LETTER.
+           ADD 1 TO WS-LETTER-COUNT.
+           MOVE ACCOUNT-BALANCE TO WS-BALANCE-EDIT.
+           MOVE SPACES TO DUNNING-LETTER-LINE.
+           WRITE DUNNING-LETTER-LINE.
+           STRING "Dear " DELIMITED BY SIZE
+               CUSTOMER-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO DUNNING-LETTER-LINE
+           END-STRING.
+           WRITE DUNNING-LETTER-LINE.
+           STRING "Your account " DELIMITED BY SIZE
+               CUSTOMER-ID DELIMITED BY SIZE
+               " is suspended with a balance of " DELIMITED BY SIZE
+               WS-BALANCE-EDIT DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO DUNNING-LETTER-LINE
+           END-STRING.
+           WRITE DUNNING-LETTER-LINE.
+           MOVE "Please remit payment immediately to restore your"
+               TO DUNNING-LETTER-LINE.
+           WRITE DUNNING-LETTER-LINE.
+           MOVE "account to active status." TO DUNNING-LETTER-LINE.
+           WRITE DUNNING-LETTER-LINE.
+           MOVE SPACES TO DUNNING-LETTER-LINE.
+           WRITE DUNNING-LETTER-LINE.
+
+       300-SUMMARY.
+           DISPLAY "Dunning letters generated: " WS-LETTER-COUNT.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE DUNNING-LETTER-FILE.
+           DISPLAY "Dunning letter batch complete.".
