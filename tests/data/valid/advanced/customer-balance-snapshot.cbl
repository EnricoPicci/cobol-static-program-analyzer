@@ -0,0 +1,103 @@
+      *> Month-end ACCOUNT-BALANCE snapshot history job
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-BALANCE-SNAPSHOT.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT BALANCE-HISTORY-FILE ASSIGN TO "BALHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+      *> One history record per customer per month-end run.
+       FD BALANCE-HISTORY-FILE.
+       01 BALANCE-HISTORY-RECORD.
+           05 BHR-CUSTOMER-ID    PIC 9(8).
+           05 BHR-SNAPSHOT-DATE  PIC 9(8).
+           05 BHR-ACCOUNT-BALANCE PIC S9(8)V99 COMP-3.
+           05 BHR-CREDIT-LIMIT  PIC S9(8)V99 COMP-3.
+           05 BHR-STATUS-CODE   PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-SNAPSHOT-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-CUSTOMERS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND BALANCE-HISTORY-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       200-PROCESS-CUSTOMERS.
+           PERFORM 210-READ-CUSTOMER.
+           PERFORM 220-WRITE-SNAPSHOT
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-WRITE-SNAPSHOT.
+           MOVE CUSTOMER-ID      TO BHR-CUSTOMER-ID.
+           MOVE WS-RUN-DATE      TO BHR-SNAPSHOT-DATE.
+           MOVE ACCOUNT-BALANCE  TO BHR-ACCOUNT-BALANCE.
+           MOVE CREDIT-LIMIT     TO BHR-CREDIT-LIMIT.
+           MOVE STATUS-CODE      TO BHR-STATUS-CODE.
+           WRITE BALANCE-HISTORY-RECORD.
+           ADD 1 TO WS-SNAPSHOT-COUNT.
+           PERFORM 210-READ-CUSTOMER.
+
+       300-SUMMARY.
+           DISPLAY "Balance snapshots written: " WS-SNAPSHOT-COUNT.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE BALANCE-HISTORY-FILE.
+           DISPLAY "Month-end balance snapshot complete.".
