@@ -0,0 +1,195 @@
+      *> Joins SALES-TRANSACTION against CUSTOMER-FILE and
+      *> INVENTORY-FILE so customer purchases can be reported without
+      *> cross-referencing the two masters by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-SALES-EXTRACT.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO "SALESTXN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+           SELECT SALES-EXTRACT-FILE ASSIGN TO "SALESRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALES-TRANSACTION-FILE.
+       01 SALES-TRANSACTION-RECORD.
+           05 ST-CUSTOMER-ID    PIC 9(8).
+           05 ST-ITEM-CODE      PIC X(10).
+           05 ST-QUANTITY-SOLD  PIC 9(5).
+           05 ST-SALE-DATE      PIC 9(8).
+
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-CODE     PIC X(10).
+           05 ITEM-NAME     PIC X(30).
+           05 QUANTITY      PIC 9(5).
+           05 UNIT-PRICE    PIC 9(5)V99.
+           05 REORDER-LEVEL PIC 9(4).
+           05 LOCATION-CODE PIC X(4).
+           05 CURRENCY-CODE PIC X(3).
+           05 LAST-MOVEMENT-DATE PIC 9(8).
+
+       FD SALES-EXTRACT-FILE.
+       01 SALES-EXTRACT-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS  PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 WS-INVENTORY-STATUS PIC XX VALUE '00'.
+           88 INVENTORY-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 WS-CUSTOMER-FOUND PIC X VALUE 'N'.
+           88 SALE-CUSTOMER-FOUND VALUE 'Y'.
+       01 WS-ITEM-FOUND PIC X VALUE 'N'.
+           88 SALE-ITEM-FOUND VALUE 'Y'.
+
+       01 WS-EXT-CUSTOMER-NAME PIC X(30).
+       01 WS-EXT-ITEM-NAME     PIC X(30).
+       01 WS-EXT-EXTENDED-VALUE PIC 9(8)V99.
+       01 WS-EXT-VALUE-EDIT    PIC Z(7)9.99.
+
+       01 WS-PROCESSED-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-UNMATCHED-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-SALES.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT SALES-TRANSACTION-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT INVENTORY-FILE.
+           IF NOT INVENTORY-OK
+               DISPLAY "ERROR OPENING INVENTORY FILE: "
+                   WS-INVENTORY-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT SALES-EXTRACT-FILE.
+           MOVE "CUSTOMER/ITEM SALES EXTRACT" TO SALES-EXTRACT-LINE.
+           WRITE SALES-EXTRACT-LINE.
+
+       200-PROCESS-SALES.
+           PERFORM 210-READ-SALE.
+           PERFORM 220-JOIN-SALE
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-SALE.
+           READ SALES-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-JOIN-SALE.
+           MOVE 'N' TO WS-CUSTOMER-FOUND.
+           MOVE 'N' TO WS-ITEM-FOUND.
+           MOVE SPACES TO WS-EXT-CUSTOMER-NAME.
+           MOVE SPACES TO WS-EXT-ITEM-NAME.
+           MOVE ZERO TO WS-EXT-EXTENDED-VALUE.
+
+           MOVE ST-CUSTOMER-ID TO CUSTOMER-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CUSTOMER-FOUND
+                   MOVE CUSTOMER-NAME TO WS-EXT-CUSTOMER-NAME
+           END-READ.
+
+           MOVE ST-ITEM-CODE TO ITEM-CODE.
+           READ INVENTORY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ITEM-FOUND
+                   MOVE ITEM-NAME TO WS-EXT-ITEM-NAME
+                   COMPUTE WS-EXT-EXTENDED-VALUE =
+                       UNIT-PRICE * ST-QUANTITY-SOLD
+           END-READ.
+
+           IF SALE-CUSTOMER-FOUND AND SALE-ITEM-FOUND
+               PERFORM 230-WRITE-EXTRACT-LINE
+           ELSE
+               ADD 1 TO WS-UNMATCHED-COUNT
+               DISPLAY "UNMATCHED SALE: CUSTOMER " ST-CUSTOMER-ID
+                   " ITEM " ST-ITEM-CODE
+           END-IF.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           PERFORM 210-READ-SALE.
+
+       230-WRITE-EXTRACT-LINE.
+           MOVE WS-EXT-EXTENDED-VALUE TO WS-EXT-VALUE-EDIT.
+           MOVE SPACES TO SALES-EXTRACT-LINE.
+           STRING ST-CUSTOMER-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-EXT-CUSTOMER-NAME DELIMITED BY SIZE
+               " BOUGHT " DELIMITED BY SIZE
+               ST-QUANTITY-SOLD DELIMITED BY SIZE
+               " OF " DELIMITED BY SIZE
+               ST-ITEM-CODE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-EXT-ITEM-NAME DELIMITED BY SIZE
+               " VALUE " DELIMITED BY SIZE
+               WS-EXT-VALUE-EDIT DELIMITED BY SIZE
+               " ON " DELIMITED BY SIZE
+               ST-SALE-DATE DELIMITED BY SIZE
+               INTO SALES-EXTRACT-LINE
+           END-STRING.
+           WRITE SALES-EXTRACT-LINE.
+
+       300-SUMMARY.
+           DISPLAY "Sales transactions processed: " WS-PROCESSED-COUNT.
+           DISPLAY "Unmatched transactions: " WS-UNMATCHED-COUNT.
+
+       400-CLEANUP.
+           CLOSE SALES-TRANSACTION-FILE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE INVENTORY-FILE.
+           CLOSE SALES-EXTRACT-FILE.
+           DISPLAY "Customer sales extract complete.".
