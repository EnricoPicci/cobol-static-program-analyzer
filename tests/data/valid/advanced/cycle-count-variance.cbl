@@ -0,0 +1,144 @@
+      *> Cycle-count variance report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CYCLE-COUNT-VARIANCE.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHYSICAL-COUNT-FILE ASSIGN TO "PHYSCOUNT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+           SELECT VARIANCE-REPORT-FILE ASSIGN TO "VARIANCE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PHYSICAL-COUNT-FILE.
+       01 PHYSICAL-COUNT-RECORD.
+           05 PC-ITEM-CODE      PIC X(10).
+           05 PC-COUNTED-QTY    PIC 9(5).
+
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-CODE     PIC X(10).
+           05 ITEM-NAME     PIC X(30).
+           05 QUANTITY      PIC 9(5).
+           05 UNIT-PRICE    PIC 9(5)V99.
+           05 REORDER-LEVEL PIC 9(4).
+           05 LOCATION-CODE PIC X(4).
+           05 CURRENCY-CODE PIC X(3).
+           05 LAST-MOVEMENT-DATE PIC 9(8).
+
+       FD VARIANCE-REPORT-FILE.
+       01 VARIANCE-REPORT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INVENTORY-STATUS PIC XX VALUE '00'.
+           88 INVENTORY-OK VALUE '00'.
+
+       01 EOF-FLAG           PIC X VALUE 'N'.
+
+       01 WS-BOOK-VARIANCE   PIC S9(5).
+       01 WS-DOLLAR-VARIANCE PIC S9(8)V99.
+
+       01 VARIANCE-COUNTERS.
+           05 ITEMS-COUNTED      PIC 9(5) VALUE ZERO.
+           05 ITEMS-NOT-ON-FILE  PIC 9(5) VALUE ZERO.
+           05 ITEMS-WITH-VARIANCE PIC 9(5) VALUE ZERO.
+           05 TOTAL-DOLLAR-VARIANCE PIC S9(8)V99 VALUE ZERO.
+
+       01 DETAIL-LINE.
+           05 DL-ITEM-CODE     PIC X(10).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DL-BOOK-QTY      PIC Z(5).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DL-COUNTED-QTY   PIC Z(5).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DL-VARIANCE-QTY  PIC -(5).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DL-DOLLAR-VAR    PIC -(6).99.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-VARIANCE.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT PHYSICAL-COUNT-FILE.
+           OPEN INPUT INVENTORY-FILE.
+           IF NOT INVENTORY-OK
+               DISPLAY "ERROR OPENING INVENTORY FILE: "
+                   WS-INVENTORY-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT VARIANCE-REPORT-FILE.
+           DISPLAY "CYCLE COUNT VARIANCE REPORT".
+           DISPLAY
+               "ITEM CODE  BOOK QTY COUNTED  VARIANCE  $ VARIANCE".
+
+       200-PROCESS-VARIANCE.
+           PERFORM 210-READ-PHYSICAL-COUNT.
+           PERFORM 220-PROCESS-COUNT
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-PHYSICAL-COUNT.
+           READ PHYSICAL-COUNT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-PROCESS-COUNT.
+           MOVE PC-ITEM-CODE TO ITEM-CODE.
+           READ INVENTORY-FILE
+               INVALID KEY
+                   ADD 1 TO ITEMS-NOT-ON-FILE
+                   DISPLAY PC-ITEM-CODE " NOT FOUND ON INVENTORY FILE"
+               NOT INVALID KEY
+                   PERFORM 230-COMPUTE-VARIANCE
+           END-READ.
+           PERFORM 210-READ-PHYSICAL-COUNT.
+
+       230-COMPUTE-VARIANCE.
+           ADD 1 TO ITEMS-COUNTED.
+           COMPUTE WS-BOOK-VARIANCE = PC-COUNTED-QTY - QUANTITY.
+           COMPUTE WS-DOLLAR-VARIANCE =
+               WS-BOOK-VARIANCE * UNIT-PRICE.
+           IF WS-BOOK-VARIANCE NOT = ZERO
+               ADD 1 TO ITEMS-WITH-VARIANCE
+           END-IF.
+           ADD WS-DOLLAR-VARIANCE TO TOTAL-DOLLAR-VARIANCE.
+
+           MOVE ITEM-CODE TO DL-ITEM-CODE.
+           MOVE QUANTITY TO DL-BOOK-QTY.
+           MOVE PC-COUNTED-QTY TO DL-COUNTED-QTY.
+           MOVE WS-BOOK-VARIANCE TO DL-VARIANCE-QTY.
+           MOVE WS-DOLLAR-VARIANCE TO DL-DOLLAR-VAR.
+           DISPLAY DETAIL-LINE.
+           MOVE DETAIL-LINE TO VARIANCE-REPORT-LINE.
+           WRITE VARIANCE-REPORT-LINE.
+
+       300-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "SUMMARY:".
+           DISPLAY "Items Counted: " ITEMS-COUNTED.
+           DISPLAY "Items Not On File: " ITEMS-NOT-ON-FILE.
+           DISPLAY "Items With Variance: " ITEMS-WITH-VARIANCE.
+           DISPLAY "Total Dollar Variance: " TOTAL-DOLLAR-VARIANCE.
+
+       400-CLEANUP.
+           CLOSE PHYSICAL-COUNT-FILE.
+           CLOSE INVENTORY-FILE.
+           CLOSE VARIANCE-REPORT-FILE.
+           DISPLAY "Cycle count variance processing complete.".
