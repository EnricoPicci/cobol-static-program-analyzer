@@ -0,0 +1,514 @@
+      *> Customer master add/change/inactivate maintenance
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MASTER-MAINT.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT CUSTOMER-TXN-FILE ASSIGN TO "CUSTTXN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT ADDRESS-EXCEPTION-FILE ASSIGN TO "ADDREXCP.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT DUPLICATE-REVIEW-FILE ASSIGN TO "CUSTDUPE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD CUSTOMER-TXN-FILE.
+       01 CUSTOMER-TXN-RECORD.
+           05 TXN-TYPE          PIC X.
+               88 TXN-ADD         VALUE 'A'.
+               88 TXN-CHANGE      VALUE 'C'.
+               88 TXN-INACTIVATE  VALUE 'I'.
+           05 TXN-CUSTOMER-ID    PIC 9(8).
+           05 TXN-CUSTOMER-NAME  PIC X(30).
+           05 TXN-STREET         PIC X(25).
+           05 TXN-CITY           PIC X(20).
+           05 TXN-STATE          PIC X(2).
+           05 TXN-ZIP-CODE       PIC 9(5).
+           05 TXN-PHONE          PIC X(12).
+           05 TXN-EMAIL          PIC X(50).
+           05 TXN-CREDIT-LIMIT   PIC 9(8)V99.
+
+       FD ADDRESS-EXCEPTION-FILE.
+       01 ADDRESS-EXCEPTION-RECORD.
+           05 AXC-CUSTOMER-ID    PIC 9(8).
+           05 AXC-STATE          PIC X(2).
+           05 AXC-ZIP-CODE       PIC 9(5).
+           05 AXC-REASON         PIC X(30).
+
+       FD DUPLICATE-REVIEW-FILE.
+       01 DUPLICATE-REVIEW-RECORD.
+           05 DUP-TXN-CUSTOMER-NAME PIC X(30).
+           05 DUP-TXN-ZIP-CODE      PIC 9(5).
+           05 DUP-MATCHED-CUSTOMER-ID PIC 9(8).
+
+      *> Shared ERROR-LOG layout, duplicated inline from
+      *> error-codes.cpy's ERROR-LOG-RECORD per this repo's convention
+      *> of copying shared layouts rather than COPYing them.
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD.
+           05 ELOG-PROGRAM-ID       PIC X(8).
+           05 ELOG-TIMESTAMP        PIC 9(8).
+           05 ELOG-TIME-OF-DAY      PIC 9(8).
+           05 ELOG-ERROR-CODE       PIC X(4).
+           05 ELOG-KEY-DATA         PIC X(30).
+
+      *> Shared AUDIT-LOG layout, duplicated inline from
+      *> error-codes.cpy's AUDIT-LOG-RECORD per this repo's convention
+      *> of copying shared layouts rather than COPYing them. This is
+      *> the shop-wide adopter program for the common audit trail.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AUDL-PROGRAM-ID       PIC X(8).
+           05 AUDL-TIMESTAMP        PIC 9(8).
+           05 AUDL-TIME-OF-DAY      PIC 9(8).
+           05 AUDL-KEY-VALUE        PIC X(20).
+           05 AUDL-ACTION           PIC X(10).
+           05 AUDL-BEFORE-VALUE     PIC X(30).
+           05 AUDL-AFTER-VALUE      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 TXN-COUNTERS.
+           05 TXN-ADDED        PIC 9(5) VALUE ZERO.
+           05 TXN-CHANGED       PIC 9(5) VALUE ZERO.
+           05 TXN-INACTIVATED   PIC 9(5) VALUE ZERO.
+           05 TXN-REJECTED      PIC 9(5) VALUE ZERO.
+           05 TXN-ADDR-EXCEPTIONS PIC 9(5) VALUE ZERO.
+           05 TXN-DUPLICATES-FOUND PIC 9(5) VALUE ZERO.
+
+       01 WS-DUP-SCAN-EOF PIC X VALUE 'N'.
+       01 WS-DUPLICATE-FOUND PIC X VALUE 'N'.
+           88 DUPLICATE-CUSTOMER-FOUND VALUE 'Y'.
+       01 WS-MATCHED-CUSTOMER-ID PIC 9(8).
+
+       01 WS-PHONE-VALID PIC X VALUE 'Y'.
+           88 PHONE-IS-VALID VALUE 'Y'.
+       01 WS-PHONE-DIGITS PIC X(10).
+       01 WS-PHONE-DIGIT-COUNT PIC 99 VALUE ZERO.
+       01 WS-PHONE-IDX PIC 99.
+
+      *> State / ZIP-code plausibility table. ZIP ranges are the broad
+      *> published prefix range for each state and are approximate -
+      *> good enough to catch a badly keyed STATE/ZIP-CODE pair, not a
+      *> substitute for full postal validation.
+       01 STATE-ZIP-VALUES.
+           05 FILLER PIC X(12) VALUE 'AL3500036999'.
+           05 FILLER PIC X(12) VALUE 'AK9950099999'.
+           05 FILLER PIC X(12) VALUE 'AZ8500086599'.
+           05 FILLER PIC X(12) VALUE 'AR7160072999'.
+           05 FILLER PIC X(12) VALUE 'CA9000096199'.
+           05 FILLER PIC X(12) VALUE 'CO8000081699'.
+           05 FILLER PIC X(12) VALUE 'CT0600006999'.
+           05 FILLER PIC X(12) VALUE 'DE1970019999'.
+           05 FILLER PIC X(12) VALUE 'DC2000020599'.
+           05 FILLER PIC X(12) VALUE 'FL3200034999'.
+           05 FILLER PIC X(12) VALUE 'GA3000031999'.
+           05 FILLER PIC X(12) VALUE 'HI9670096899'.
+           05 FILLER PIC X(12) VALUE 'ID8320083899'.
+           05 FILLER PIC X(12) VALUE 'IL6000062999'.
+           05 FILLER PIC X(12) VALUE 'IN4600047999'.
+           05 FILLER PIC X(12) VALUE 'IA5000052899'.
+           05 FILLER PIC X(12) VALUE 'KS6600067999'.
+           05 FILLER PIC X(12) VALUE 'KY4000042799'.
+           05 FILLER PIC X(12) VALUE 'LA7000071599'.
+           05 FILLER PIC X(12) VALUE 'ME0390004999'.
+           05 FILLER PIC X(12) VALUE 'MD2060021999'.
+           05 FILLER PIC X(12) VALUE 'MA0100002799'.
+           05 FILLER PIC X(12) VALUE 'MI4800049999'.
+           05 FILLER PIC X(12) VALUE 'MN5500056799'.
+           05 FILLER PIC X(12) VALUE 'MS3860039799'.
+           05 FILLER PIC X(12) VALUE 'MO6300065899'.
+           05 FILLER PIC X(12) VALUE 'MT5900059999'.
+           05 FILLER PIC X(12) VALUE 'NE6800069399'.
+           05 FILLER PIC X(12) VALUE 'NV8890089899'.
+           05 FILLER PIC X(12) VALUE 'NH0300003899'.
+           05 FILLER PIC X(12) VALUE 'NJ0700008999'.
+           05 FILLER PIC X(12) VALUE 'NM8700088499'.
+           05 FILLER PIC X(12) VALUE 'NY1000014999'.
+           05 FILLER PIC X(12) VALUE 'NC2700028999'.
+           05 FILLER PIC X(12) VALUE 'ND5800058899'.
+           05 FILLER PIC X(12) VALUE 'OH4300045899'.
+           05 FILLER PIC X(12) VALUE 'OK7300074999'.
+           05 FILLER PIC X(12) VALUE 'OR9700097999'.
+           05 FILLER PIC X(12) VALUE 'PA1500019699'.
+           05 FILLER PIC X(12) VALUE 'RI0280002999'.
+           05 FILLER PIC X(12) VALUE 'SC2900029999'.
+           05 FILLER PIC X(12) VALUE 'SD5700057799'.
+           05 FILLER PIC X(12) VALUE 'TN3700038599'.
+           05 FILLER PIC X(12) VALUE 'TX7500079999'.
+           05 FILLER PIC X(12) VALUE 'UT8400084799'.
+           05 FILLER PIC X(12) VALUE 'VT0500005999'.
+           05 FILLER PIC X(12) VALUE 'VA2010024699'.
+           05 FILLER PIC X(12) VALUE 'WA9800099499'.
+           05 FILLER PIC X(12) VALUE 'WV2470026899'.
+           05 FILLER PIC X(12) VALUE 'WI5300054999'.
+           05 FILLER PIC X(12) VALUE 'WY8200083199'.
+       01 STATE-ZIP-TABLE REDEFINES STATE-ZIP-VALUES.
+           05 STATE-ZIP-ENTRY OCCURS 51 TIMES
+                   INDEXED BY STZ-IDX.
+               10 STZ-STATE    PIC X(2).
+               10 STZ-ZIP-LOW  PIC 9(5).
+               10 STZ-ZIP-HIGH PIC 9(5).
+
+       01 WS-ADDRESS-VALID PIC X VALUE 'Y'.
+           88 ADDRESS-IS-VALID VALUE 'Y'.
+       01 WS-ADDR-REASON PIC X(30).
+
+      *> Codes used by this program's WRITE-ERROR-LOG calls,
+      *> duplicated inline from error-codes.cpy.
+       01 ERROR-CODES.
+           05 ERR-INVALID-DATA      PIC X(4) VALUE '1002'.
+           05 ERR-DUPLICATE-KEY     PIC X(4) VALUE '1003'.
+           05 ERR-FILE-NOT-FOUND    PIC X(4) VALUE '1001'.
+
+       01 WS-ERROR-LOG-DATE PIC 9(8).
+       01 WS-ERROR-LOG-TIME PIC 9(8).
+
+       01 WS-AUDIT-LOG-DATE PIC 9(8).
+       01 WS-AUDIT-LOG-TIME PIC 9(8).
+       01 WS-AUDIT-KEY      PIC X(20).
+       01 WS-AUDIT-ACTION   PIC X(10).
+       01 WS-AUDIT-BEFORE   PIC X(30).
+       01 WS-AUDIT-AFTER    PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-TRANSACTIONS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN I-O CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CUSTOMER-TXN-FILE.
+           OPEN OUTPUT ADDRESS-EXCEPTION-FILE.
+           OPEN OUTPUT DUPLICATE-REVIEW-FILE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           DISPLAY "CUSTOMER MASTER MAINTENANCE RUN".
+
+       200-PROCESS-TRANSACTIONS.
+           PERFORM 210-READ-TRANSACTION.
+           PERFORM 220-PROCESS-TRANSACTION
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-TRANSACTION.
+           READ CUSTOMER-TXN-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TXN-ADD
+                   PERFORM 221-ADD-CUSTOMER
+               WHEN TXN-CHANGE
+                   PERFORM 222-CHANGE-CUSTOMER
+               WHEN TXN-INACTIVATE
+                   PERFORM 223-INACTIVATE-CUSTOMER
+               WHEN OTHER
+                   ADD 1 TO TXN-REJECTED
+                   DISPLAY "UNKNOWN TRANSACTION TYPE FOR CUSTOMER "
+                       TXN-CUSTOMER-ID
+                   MOVE ERR-INVALID-DATA TO ELOG-ERROR-CODE
+                   MOVE TXN-CUSTOMER-ID TO ELOG-KEY-DATA
+                   PERFORM 230-WRITE-ERROR-LOG
+           END-EVALUATE.
+           PERFORM 210-READ-TRANSACTION.
+
+       221-ADD-CUSTOMER.
+           PERFORM 226-CHECK-DUPLICATE-CUSTOMER.
+           IF DUPLICATE-CUSTOMER-FOUND
+               PERFORM 227-WRITE-DUPLICATE-REVIEW
+           ELSE
+               MOVE TXN-CUSTOMER-ID   TO CUSTOMER-ID
+               MOVE TXN-CUSTOMER-NAME TO CUSTOMER-NAME
+               MOVE TXN-STREET        TO STREET
+               MOVE TXN-CITY          TO CITY
+               MOVE TXN-STATE         TO STATE
+               MOVE TXN-ZIP-CODE      TO ZIP-CODE
+               MOVE TXN-EMAIL         TO CUSTOMER-EMAIL
+               MOVE ZERO              TO ACCOUNT-BALANCE
+               MOVE TXN-CREDIT-LIMIT  TO CREDIT-LIMIT
+               MOVE ZERO              TO LAST-PAYMENT-DATE
+               SET ACTIVE-CUSTOMER    TO TRUE
+               PERFORM 224-VALIDATE-ADDRESS
+               PERFORM 228-NORMALIZE-PHONE
+               IF NOT PHONE-IS-VALID
+                   ADD 1 TO TXN-REJECTED
+                   DISPLAY "INVALID PHONE FORMAT FOR CUSTOMER "
+                       TXN-CUSTOMER-ID
+               ELSE
+                   IF NOT ADDRESS-IS-VALID
+                       ADD 1 TO TXN-REJECTED
+                       DISPLAY "INVALID ADDRESS FOR CUSTOMER "
+                           TXN-CUSTOMER-ID
+                   ELSE
+                       WRITE CUSTOMER-RECORD
+                           INVALID KEY
+                               ADD 1 TO TXN-REJECTED
+                               DISPLAY "DUPLICATE CUSTOMER ID: "
+                                   TXN-CUSTOMER-ID
+                               MOVE ERR-DUPLICATE-KEY TO ELOG-ERROR-CODE
+                               MOVE TXN-CUSTOMER-ID TO ELOG-KEY-DATA
+                               PERFORM 230-WRITE-ERROR-LOG
+                           NOT INVALID KEY
+                               ADD 1 TO TXN-ADDED
+                               MOVE TXN-CUSTOMER-ID TO WS-AUDIT-KEY
+                               MOVE "ADD"           TO WS-AUDIT-ACTION
+                               MOVE SPACES          TO WS-AUDIT-BEFORE
+                               MOVE CUSTOMER-NAME   TO WS-AUDIT-AFTER
+                               PERFORM 231-WRITE-AUDIT-LOG
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Scans the whole master on CUSTOMER-NAME/ZIP-CODE before a new
+      *> record is added; CUSTOMER-FILE carries no alternate index on
+      *> name, so this walks the file by primary key instead. The
+      *> scan overwrites CUSTOMER-RECORD, which is why it must run
+      *> before the new record's fields are moved into it.
+       226-CHECK-DUPLICATE-CUSTOMER.
+           MOVE 'N' TO WS-DUPLICATE-FOUND.
+           MOVE 'N' TO WS-DUP-SCAN-EOF.
+           MOVE ZERO TO CUSTOMER-ID.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-DUP-SCAN-EOF
+           END-START.
+           PERFORM UNTIL WS-DUP-SCAN-EOF = 'Y'
+                   OR DUPLICATE-CUSTOMER-FOUND
+               READ CUSTOMER-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-DUP-SCAN-EOF
+                   NOT AT END
+                       IF CUSTOMER-NAME = TXN-CUSTOMER-NAME
+                           AND ZIP-CODE = TXN-ZIP-CODE
+                           MOVE 'Y' TO WS-DUPLICATE-FOUND
+                           MOVE CUSTOMER-ID TO WS-MATCHED-CUSTOMER-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       227-WRITE-DUPLICATE-REVIEW.
+           ADD 1 TO TXN-DUPLICATES-FOUND.
+           MOVE TXN-CUSTOMER-NAME     TO DUP-TXN-CUSTOMER-NAME.
+           MOVE TXN-ZIP-CODE          TO DUP-TXN-ZIP-CODE.
+           MOVE WS-MATCHED-CUSTOMER-ID TO DUP-MATCHED-CUSTOMER-ID.
+           WRITE DUPLICATE-REVIEW-RECORD.
+           DISPLAY "LIKELY DUPLICATE OF CUSTOMER "
+               WS-MATCHED-CUSTOMER-ID ": " TXN-CUSTOMER-NAME.
+
+      *> Strips everything but digits out of TXN-PHONE and reformats
+      *> to NNN-NNN-NNNN; anything that isn't exactly 10 digits once
+      *> stripped is flagged invalid rather than guessed at.
+       228-NORMALIZE-PHONE.
+           MOVE SPACES TO WS-PHONE-DIGITS.
+           MOVE ZERO TO WS-PHONE-DIGIT-COUNT.
+           PERFORM VARYING WS-PHONE-IDX FROM 1 BY 1
+                   UNTIL WS-PHONE-IDX > 12
+               IF TXN-PHONE (WS-PHONE-IDX:1) IS NUMERIC
+                   ADD 1 TO WS-PHONE-DIGIT-COUNT
+                   IF WS-PHONE-DIGIT-COUNT <= 10
+                       MOVE TXN-PHONE (WS-PHONE-IDX:1)
+                           TO WS-PHONE-DIGITS (WS-PHONE-DIGIT-COUNT:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-PHONE-DIGIT-COUNT = 10
+               MOVE 'Y' TO WS-PHONE-VALID
+               STRING WS-PHONE-DIGITS (1:3) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-PHONE-DIGITS (4:3) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-PHONE-DIGITS (7:4) DELIMITED BY SIZE
+                   INTO CUSTOMER-PHONE
+               END-STRING
+           ELSE
+               MOVE 'N' TO WS-PHONE-VALID
+           END-IF.
+
+       222-CHANGE-CUSTOMER.
+           MOVE TXN-CUSTOMER-ID TO CUSTOMER-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   ADD 1 TO TXN-REJECTED
+                   DISPLAY "CUSTOMER NOT ON FILE: " TXN-CUSTOMER-ID
+                   MOVE ERR-FILE-NOT-FOUND TO ELOG-ERROR-CODE
+                   MOVE TXN-CUSTOMER-ID TO ELOG-KEY-DATA
+                   PERFORM 230-WRITE-ERROR-LOG
+               NOT INVALID KEY
+                   MOVE CUSTOMER-NAME     TO WS-AUDIT-BEFORE
+                   MOVE TXN-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE TXN-STREET        TO STREET
+                   MOVE TXN-CITY          TO CITY
+                   MOVE TXN-STATE         TO STATE
+                   MOVE TXN-ZIP-CODE      TO ZIP-CODE
+                   MOVE TXN-EMAIL         TO CUSTOMER-EMAIL
+                   MOVE TXN-CREDIT-LIMIT  TO CREDIT-LIMIT
+                   PERFORM 224-VALIDATE-ADDRESS
+                   PERFORM 228-NORMALIZE-PHONE
+                   IF NOT PHONE-IS-VALID
+                       ADD 1 TO TXN-REJECTED
+                       DISPLAY "INVALID PHONE FORMAT FOR CUSTOMER "
+                           TXN-CUSTOMER-ID
+                   ELSE
+                       IF NOT ADDRESS-IS-VALID
+                           ADD 1 TO TXN-REJECTED
+                           DISPLAY "INVALID ADDRESS FOR CUSTOMER "
+                               TXN-CUSTOMER-ID
+                       ELSE
+                           REWRITE CUSTOMER-RECORD
+                           ADD 1 TO TXN-CHANGED
+                           MOVE TXN-CUSTOMER-ID TO WS-AUDIT-KEY
+                           MOVE "CHANGE"        TO WS-AUDIT-ACTION
+                           MOVE CUSTOMER-NAME   TO WS-AUDIT-AFTER
+                           PERFORM 231-WRITE-AUDIT-LOG
+                       END-IF
+                   END-IF
+           END-READ.
+
+       223-INACTIVATE-CUSTOMER.
+           MOVE TXN-CUSTOMER-ID TO CUSTOMER-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   ADD 1 TO TXN-REJECTED
+                   DISPLAY "CUSTOMER NOT ON FILE: " TXN-CUSTOMER-ID
+                   MOVE ERR-FILE-NOT-FOUND TO ELOG-ERROR-CODE
+                   MOVE TXN-CUSTOMER-ID TO ELOG-KEY-DATA
+                   PERFORM 230-WRITE-ERROR-LOG
+               NOT INVALID KEY
+                   MOVE STATUS-CODE TO WS-AUDIT-BEFORE
+                   SET INACTIVE-CUSTOMER TO TRUE
+                   REWRITE CUSTOMER-RECORD
+                   ADD 1 TO TXN-INACTIVATED
+                   MOVE TXN-CUSTOMER-ID TO WS-AUDIT-KEY
+                   MOVE "INACTIVATE"    TO WS-AUDIT-ACTION
+                   MOVE STATUS-CODE     TO WS-AUDIT-AFTER
+                   PERFORM 231-WRITE-AUDIT-LOG
+           END-READ.
+
+       224-VALIDATE-ADDRESS.
+           MOVE 'Y' TO WS-ADDRESS-VALID.
+           MOVE SPACES TO WS-ADDR-REASON.
+           SET STZ-IDX TO 1.
+           SEARCH STATE-ZIP-ENTRY
+               AT END
+                   MOVE 'N' TO WS-ADDRESS-VALID
+                   MOVE "UNKNOWN STATE CODE" TO WS-ADDR-REASON
+               WHEN STZ-STATE (STZ-IDX) = STATE
+                   IF ZIP-CODE < STZ-ZIP-LOW (STZ-IDX)
+                       OR ZIP-CODE > STZ-ZIP-HIGH (STZ-IDX)
+                       MOVE 'N' TO WS-ADDRESS-VALID
+                       MOVE "ZIP NOT VALID FOR STATE" TO WS-ADDR-REASON
+                   END-IF
+           END-SEARCH.
+           IF NOT ADDRESS-IS-VALID
+               PERFORM 229-WRITE-ADDRESS-EXCEPTION
+           END-IF.
+
+       229-WRITE-ADDRESS-EXCEPTION.
+           ADD 1 TO TXN-ADDR-EXCEPTIONS.
+           MOVE CUSTOMER-ID TO AXC-CUSTOMER-ID.
+           MOVE STATE       TO AXC-STATE.
+           MOVE ZIP-CODE    TO AXC-ZIP-CODE.
+           MOVE WS-ADDR-REASON TO AXC-REASON.
+           WRITE ADDRESS-EXCEPTION-RECORD.
+           DISPLAY "ADDRESS EXCEPTION FOR CUSTOMER " CUSTOMER-ID
+               ": " WS-ADDR-REASON.
+
+      *> Appends one entry to the shared ERROR-LOG so every error
+      *> raised across a night's batch run can be reviewed in one
+      *> place instead of only existing as a DISPLAY line in SYSOUT.
+       230-WRITE-ERROR-LOG.
+           ACCEPT WS-ERROR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERROR-LOG-TIME FROM TIME.
+           MOVE "CUSTMAST" TO ELOG-PROGRAM-ID.
+           MOVE WS-ERROR-LOG-DATE TO ELOG-TIMESTAMP.
+           MOVE WS-ERROR-LOG-TIME TO ELOG-TIME-OF-DAY.
+           WRITE ERROR-LOG-RECORD.
+
+      *> Appends one entry to the shared AUDIT-LOG (error-codes.cpy's
+      *> AUDIT-LOG-RECORD) for every add/change/inactivate transaction
+      *> that actually takes effect, giving a single common-format
+      *> audit trail instead of a program-specific one.
+       231-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-LOG-TIME FROM TIME.
+           MOVE "CUSTMAST"       TO AUDL-PROGRAM-ID.
+           MOVE WS-AUDIT-LOG-DATE TO AUDL-TIMESTAMP.
+           MOVE WS-AUDIT-LOG-TIME TO AUDL-TIME-OF-DAY.
+           MOVE WS-AUDIT-KEY     TO AUDL-KEY-VALUE.
+           MOVE WS-AUDIT-ACTION  TO AUDL-ACTION.
+           MOVE WS-AUDIT-BEFORE  TO AUDL-BEFORE-VALUE.
+           MOVE WS-AUDIT-AFTER   TO AUDL-AFTER-VALUE.
+           WRITE AUDIT-LOG-RECORD.
+
+       300-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "SUMMARY:".
+           DISPLAY "Customers Added: " TXN-ADDED.
+           DISPLAY "Customers Changed: " TXN-CHANGED.
+           DISPLAY "Customers Inactivated: " TXN-INACTIVATED.
+           DISPLAY "Transactions Rejected: " TXN-REJECTED.
+           DISPLAY "Address Exceptions: " TXN-ADDR-EXCEPTIONS.
+           DISPLAY "Likely Duplicates: " TXN-DUPLICATES-FOUND.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-TXN-FILE.
+           CLOSE ADDRESS-EXCEPTION-FILE.
+           CLOSE DUPLICATE-REVIEW-FILE.
+           CLOSE ERROR-LOG-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           DISPLAY "Customer maintenance complete.".
