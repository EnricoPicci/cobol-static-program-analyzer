@@ -0,0 +1,172 @@
+      *> Standalone support-desk utility: takes a 4-digit ERR- code
+      *> from a request file and displays/extracts the matching
+      *> message text so first-line support can self-serve without
+      *> source access. Supports English or Spanish output per
+      *> WS-LANGUAGE so overseas back-office staff can use the same
+      *> utility.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERROR-CODE-LOOKUP.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-REQUEST-FILE ASSIGN TO "LOOKUPREQ.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOOKUP-RESULT-FILE ASSIGN TO "LOOKUPRES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOOKUP-REQUEST-FILE.
+       01 LOOKUP-REQUEST-LINE.
+           05 LREQ-CODE      PIC X(4).
+           05 LREQ-LANGUAGE  PIC X.
+
+       FD LOOKUP-RESULT-FILE.
+       01 LOOKUP-RESULT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 ERROR-CODES.
+           05 ERR-SUCCESS           PIC X(4) VALUE '0000'.
+           05 ERR-FILE-NOT-FOUND    PIC X(4) VALUE '1001'.
+           05 ERR-INVALID-DATA      PIC X(4) VALUE '1002'.
+           05 ERR-DUPLICATE-KEY     PIC X(4) VALUE '1003'.
+           05 ERR-INSUFFICIENT-MEM  PIC X(4) VALUE '1004'.
+           05 ERR-NETWORK-ERROR     PIC X(4) VALUE '1005'.
+           05 ERR-TIMEOUT           PIC X(4) VALUE '1006'.
+           05 ERR-PERMISSION-DENIED PIC X(4) VALUE '1007'.
+           05 ERR-UNKNOWN           PIC X(4) VALUE '9999'.
+
+      *> Redefined as an OCCURS table so a lookup can index by
+      *> position instead of an EVALUATE per code.
+       01 ERROR-CODE-VALUES REDEFINES ERROR-CODES.
+           05 ERROR-CODE-ENTRY OCCURS 9 TIMES
+                   INDEXED BY CODE-IDX.
+               10 EC-CODE PIC X(4).
+
+       01 ERROR-MESSAGES.
+           05 MSG-SUCCESS           PIC X(40) VALUE
+               'Operation completed successfully'.
+           05 MSG-FILE-NOT-FOUND    PIC X(40) VALUE
+               'Required file could not be found'.
+           05 MSG-INVALID-DATA      PIC X(40) VALUE
+               'Data format is invalid or corrupted'.
+           05 MSG-DUPLICATE-KEY     PIC X(40) VALUE
+               'Duplicate key value not allowed'.
+           05 MSG-INSUFFICIENT-MEM  PIC X(40) VALUE
+               'Insufficient memory for operation'.
+           05 MSG-NETWORK-ERROR     PIC X(40) VALUE
+               'Network connection error occurred'.
+           05 MSG-TIMEOUT           PIC X(40) VALUE
+               'Operation timed out before completion'.
+           05 MSG-PERMISSION-DENIED PIC X(40) VALUE
+               'Access denied - insufficient privileges'.
+           05 MSG-UNKNOWN           PIC X(40) VALUE
+               'Unknown error occurred'.
+
+       01 ERROR-MESSAGE-VALUES REDEFINES ERROR-MESSAGES.
+           05 ERROR-MESSAGE-ENTRY OCCURS 9 TIMES
+                   INDEXED BY MSG-EN-IDX.
+               10 EM-TEXT PIC X(40).
+
+       01 ERROR-MESSAGES-ES.
+           05 MSG-ES-SUCCESS           PIC X(40) VALUE
+               'Operacion completada con exito'.
+           05 MSG-ES-FILE-NOT-FOUND    PIC X(40) VALUE
+               'No se encontro el archivo requerido'.
+           05 MSG-ES-INVALID-DATA      PIC X(40) VALUE
+               'El formato de los datos es invalido'.
+           05 MSG-ES-DUPLICATE-KEY     PIC X(40) VALUE
+               'Valor de clave duplicado no permitido'.
+           05 MSG-ES-INSUFFICIENT-MEM  PIC X(40) VALUE
+               'Memoria insuficiente para la operacion'.
+           05 MSG-ES-NETWORK-ERROR     PIC X(40) VALUE
+               'Error de conexion de red'.
+           05 MSG-ES-TIMEOUT           PIC X(40) VALUE
+               'La operacion excedio el tiempo de espera'.
+           05 MSG-ES-PERMISSION-DENIED PIC X(40) VALUE
+               'Acceso denegado - privilegio insuf.'.
+           05 MSG-ES-UNKNOWN           PIC X(40) VALUE
+               'Error desconocido'.
+
+       01 ERROR-MESSAGE-ES-VALUES REDEFINES ERROR-MESSAGES-ES.
+           05 ERROR-MESSAGE-ES-ENTRY OCCURS 9 TIMES
+                   INDEXED BY MSG-ES-IDX.
+               10 EM-ES-TEXT PIC X(40).
+
+       01 WS-FOUND-TEXT PIC X(40).
+       01 WS-FOUND-FLAG PIC X VALUE 'N'.
+           88 CODE-WAS-FOUND VALUE 'Y'.
+
+       01 WS-LOOKUP-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-NOT-FOUND-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-LOOKUPS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT LOOKUP-REQUEST-FILE.
+           OPEN OUTPUT LOOKUP-RESULT-FILE.
+
+       200-PROCESS-LOOKUPS.
+           PERFORM 210-READ-REQUEST.
+           PERFORM 220-LOOKUP-CODE
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-REQUEST.
+           READ LOOKUP-REQUEST-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-LOOKUP-CODE.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE SPACES TO WS-FOUND-TEXT.
+           SET CODE-IDX TO 1.
+           SEARCH ERROR-CODE-ENTRY
+               AT END
+                   ADD 1 TO WS-NOT-FOUND-COUNT
+                   MOVE "UNKNOWN CODE" TO WS-FOUND-TEXT
+               WHEN EC-CODE (CODE-IDX) = LREQ-CODE
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   SET MSG-EN-IDX TO CODE-IDX
+                   SET MSG-ES-IDX TO CODE-IDX
+                   IF LREQ-LANGUAGE = 'S'
+                       MOVE EM-ES-TEXT (MSG-ES-IDX) TO WS-FOUND-TEXT
+                   ELSE
+                       MOVE EM-TEXT (MSG-EN-IDX) TO WS-FOUND-TEXT
+                   END-IF
+           END-SEARCH.
+           PERFORM 230-WRITE-RESULT.
+           ADD 1 TO WS-LOOKUP-COUNT.
+           PERFORM 210-READ-REQUEST.
+
+       230-WRITE-RESULT.
+           MOVE SPACES TO LOOKUP-RESULT-LINE.
+           STRING LREQ-CODE DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               WS-FOUND-TEXT DELIMITED BY SIZE
+               INTO LOOKUP-RESULT-LINE
+           END-STRING.
+           WRITE LOOKUP-RESULT-LINE.
+           DISPLAY LOOKUP-RESULT-LINE.
+
+       300-SUMMARY.
+           DISPLAY "Lookups processed: " WS-LOOKUP-COUNT.
+           DISPLAY "Codes not found: " WS-NOT-FOUND-COUNT.
+
+       400-CLEANUP.
+           CLOSE LOOKUP-REQUEST-FILE.
+           CLOSE LOOKUP-RESULT-FILE.
+           DISPLAY "Error code lookup complete.".
