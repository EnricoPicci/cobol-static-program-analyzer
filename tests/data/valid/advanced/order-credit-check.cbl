@@ -0,0 +1,160 @@
+      *> Order-entry credit-limit and suspension check
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDER-CREDIT-CHECK.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT ORDER-FILE ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT ORDERS-ACCEPTED-FILE ASSIGN TO "ORDACCPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT ORDERS-REJECTED-FILE ASSIGN TO "ORDREJCT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD ORDER-FILE.
+       01 ORDER-RECORD.
+           05 ORD-CUSTOMER-ID   PIC 9(8).
+           05 ORD-ORDER-NUMBER  PIC X(10).
+           05 ORD-ORDER-TOTAL   PIC 9(8)V99.
+
+       FD ORDERS-ACCEPTED-FILE.
+       01 ORDER-ACCEPTED-RECORD PIC X(40).
+
+       FD ORDERS-REJECTED-FILE.
+       01 ORDER-REJECTED-RECORD.
+           05 ORJ-CUSTOMER-ID   PIC 9(8).
+           05 ORJ-ORDER-NUMBER  PIC X(10).
+           05 ORJ-REASON        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+
+       01 EOF-FLAG PIC X VALUE 'N'.
+       01 WS-PROJECTED-BALANCE PIC S9(8)V99.
+       01 WS-REJECT-REASON PIC X(30).
+
+       01 ORDER-COUNTERS.
+           05 ORDERS-ACCEPTED    PIC 9(5) VALUE ZERO.
+           05 ORDERS-REJECTED    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-ORDERS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT ORDER-FILE.
+           OPEN OUTPUT ORDERS-ACCEPTED-FILE.
+           OPEN OUTPUT ORDERS-REJECTED-FILE.
+           DISPLAY "ORDER CREDIT CHECK RUN".
+
+       200-PROCESS-ORDERS.
+           PERFORM 210-READ-ORDER.
+           PERFORM 220-CHECK-ORDER
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-ORDER.
+           READ ORDER-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-CHECK-ORDER.
+           MOVE ORD-CUSTOMER-ID TO CUSTOMER-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "CUSTOMER NOT ON FILE" TO WS-REJECT-REASON
+                   PERFORM 230-REJECT-ORDER
+               NOT INVALID KEY
+                   PERFORM 225-EVALUATE-CREDIT
+           END-READ.
+           PERFORM 210-READ-ORDER.
+
+       225-EVALUATE-CREDIT.
+           IF SUSPENDED-CUSTOMER
+               MOVE "ACCOUNT SUSPENDED" TO WS-REJECT-REASON
+               PERFORM 230-REJECT-ORDER
+           ELSE
+               COMPUTE WS-PROJECTED-BALANCE =
+                   ACCOUNT-BALANCE + ORD-ORDER-TOTAL
+               IF WS-PROJECTED-BALANCE > CREDIT-LIMIT
+                   MOVE "CREDIT LIMIT EXCEEDED" TO WS-REJECT-REASON
+                   PERFORM 230-REJECT-ORDER
+               ELSE
+                   PERFORM 235-ACCEPT-ORDER
+               END-IF
+           END-IF.
+
+       230-REJECT-ORDER.
+           ADD 1 TO ORDERS-REJECTED.
+           MOVE ORD-CUSTOMER-ID  TO ORJ-CUSTOMER-ID.
+           MOVE ORD-ORDER-NUMBER TO ORJ-ORDER-NUMBER.
+           MOVE WS-REJECT-REASON TO ORJ-REASON.
+           WRITE ORDER-REJECTED-RECORD.
+           DISPLAY "ORDER " ORD-ORDER-NUMBER " REJECTED: "
+               WS-REJECT-REASON.
+
+       235-ACCEPT-ORDER.
+           ADD 1 TO ORDERS-ACCEPTED.
+           STRING ORD-CUSTOMER-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ORD-ORDER-NUMBER DELIMITED BY SIZE
+               INTO ORDER-ACCEPTED-RECORD
+           END-STRING.
+           WRITE ORDER-ACCEPTED-RECORD.
+
+       300-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "Orders Accepted: " ORDERS-ACCEPTED.
+           DISPLAY "Orders Rejected: " ORDERS-REJECTED.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE ORDER-FILE.
+           CLOSE ORDERS-ACCEPTED-FILE.
+           CLOSE ORDERS-REJECTED-FILE.
+           DISPLAY "Order credit check complete.".
