@@ -9,9 +9,54 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INVENTORY-FILE ASSIGN TO "INVENTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+           SELECT PURCHASE-ORDER-FILE ASSIGN TO "PURCHASE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PO-STATUS.
+           SELECT ABC-SORT-FILE ASSIGN TO "ABCSORT.WRK".
+           SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CSV-FILE ASSIGN TO "INVENTORY.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VENDOR-FILE ASSIGN TO "VENDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEN-ITEM-CODE
+               FILE STATUS IS WS-VENDOR-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLINTRFC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT JOB-STEP-STATUS-FILE ASSIGN TO "JOBSTEP.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JOBSTEP-STATUS.
+           SELECT RUN-PARM-FILE ASSIGN TO "RUNPARM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT OPS-DASHBOARD-FILE ASSIGN TO "OPSDASH.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GEN-CONTROL-FILE ASSIGN TO "INVGEN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GENCTL-STATUS.
+           SELECT INVENTORY-BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BACKUP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INVENTORY-FILE.
@@ -21,7 +66,107 @@
            05 QUANTITY      PIC 9(5).
            05 UNIT-PRICE    PIC 9(5)V99.
            05 REORDER-LEVEL PIC 9(4).
-       
+           05 LOCATION-CODE PIC X(4).
+           05 CURRENCY-CODE PIC X(3).
+           05 LAST-MOVEMENT-DATE PIC 9(8).
+
+       FD PURCHASE-ORDER-FILE.
+       01 PO-RECORD.
+           05 PO-ITEM-CODE      PIC X(10).
+           05 PO-ITEM-NAME      PIC X(30).
+           05 PO-ON-HAND-QTY    PIC 9(5).
+           05 PO-REORDER-QTY    PIC 9(5).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-ITEM-CODE  PIC X(10).
+           05 CKPT-RECORD-COUNT    PIC 9(7).
+           05 CKPT-LOW-STOCK-ITEMS PIC 9(5).
+           05 CKPT-TOTAL-VALUE     PIC 9(8)V99.
+           05 CKPT-REJECTED-ITEMS  PIC 9(5).
+           05 CKPT-DEAD-STOCK-90   PIC 9(5).
+           05 CKPT-DEAD-STOCK-180  PIC 9(5).
+           05 CKPT-DEAD-STOCK-365  PIC 9(5).
+           05 CKPT-INVALID-DATES   PIC 9(5).
+           05 CKPT-PREV-LOCATION   PIC X(4).
+           05 CKPT-LOC-TOTAL-ITEMS PIC 9(5).
+           05 CKPT-LOC-TOTAL-VALUE PIC 9(8)V99.
+
+       FD VENDOR-FILE.
+       01 VENDOR-RECORD.
+           05 VEN-ITEM-CODE       PIC X(10).
+           05 VEN-VENDOR-NAME     PIC X(25).
+           05 VEN-LEAD-TIME-DAYS  PIC 9(3).
+
+       FD GL-INTERFACE-FILE.
+       01 GL-INTERFACE-RECORD.
+           05 GL-PERIOD-END-DATE PIC 9(8).
+           05 GL-ACCOUNT-CODE    PIC X(10).
+           05 GL-AMOUNT          PIC 9(8)V99.
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-JOB-DATE     PIC 9(8).
+           05 AUD-ITEM-CODE    PIC X(10).
+           05 AUD-QUANTITY     PIC 9(5).
+           05 AUD-ITEM-VALUE   PIC 9(8)V99.
+
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(100).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJ-ITEM-CODE     PIC X(10).
+           05 REJ-QUANTITY      PIC 9(5).
+           05 REJ-UNIT-PRICE    PIC 9(5)V99.
+           05 REJ-REASON        PIC X(30).
+
+      *> One entry appended after each major phase of a job completes,
+      *> so a scheduler checking this file can resume a failed
+      *> multi-step job at the step after the last one recorded here
+      *> instead of rerunning the whole job stream from step 1. This
+      *> is a job-step-level convention, distinct from (and
+      *> complementary to) the record-level CHECKPOINT-FILE above,
+      *> which resumes mid-file within a single step.
+       FD JOB-STEP-STATUS-FILE.
+       01 JOB-STEP-STATUS-RECORD.
+           05 JSS-JOB-NAME          PIC X(8).
+           05 JSS-STEP-NAME         PIC X(8).
+           05 JSS-STEP-STATUS       PIC X(4).
+               88 JSS-STEP-COMPLETE VALUE 'DONE'.
+           05 JSS-COMPLETION-DATE   PIC 9(8).
+
+      *> Run-date/run-mode override card, read once at startup so
+      *> operations can supply these at JCL submission time instead of
+      *> the program inferring everything from the system clock and a
+      *> hardcoded default mode.
+       FD RUN-PARM-FILE.
+       01 RUN-PARM-RECORD.
+           05 PARM-RUN-DATE PIC 9(8).
+           05 PARM-RUN-MODE PIC X(3).
+
+      *> One line per run, appended so operations can scan a single
+      *> file each morning for "did last night's jobs run clean"
+      *> instead of opening every job's SYSOUT.
+       FD OPS-DASHBOARD-FILE.
+       01 OPS-DASHBOARD-LINE PIC X(100).
+
+      *> Tracks which of the rotating INVENTORY.DAT backup generations
+      *> was written last, so the next run knows which one to
+      *> overwrite next (keeping the last 3 generations, GDG-style).
+       FD GEN-CONTROL-FILE.
+       01 GEN-CONTROL-RECORD.
+           05 GEN-LAST-NUMBER PIC 9.
+
+       FD INVENTORY-BACKUP-FILE.
+       01 INVENTORY-BACKUP-RECORD PIC X(71).
+
+       SD ABC-SORT-FILE.
+       01 ABC-SORT-RECORD.
+           05 ABC-ITEM-VALUE    PIC 9(8)V99.
+           05 ABC-ITEM-CODE     PIC X(10).
+           05 ABC-ITEM-NAME     PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 WS-INVENTORY-REC.
            05 WS-ITEM-CODE     PIC X(10).
@@ -29,7 +174,20 @@
            05 WS-QUANTITY      PIC 9(5).
            05 WS-UNIT-PRICE    PIC 9(5)V99.
            05 WS-REORDER-LEVEL PIC 9(4).
-       
+           05 WS-LOCATION-CODE PIC X(4).
+           05 WS-CURRENCY-CODE PIC X(3).
+           05 WS-LAST-MOVEMENT-DATE PIC 9(8).
+
+       01 WS-INVENTORY-STATUS PIC XX VALUE '00'.
+           88 INVENTORY-OK          VALUE '00'.
+           88 INVENTORY-NOT-FOUND   VALUE '23'.
+
+       01 WS-BACKUP-STATUS PIC XX VALUE '00'.
+           88 BACKUP-OK VALUE '00'.
+
+       01 WS-PO-STATUS     PIC XX VALUE '00'.
+       01 WS-REJECT-STATUS PIC XX VALUE '00'.
+
        01 COUNTERS.
            05 TOTAL-ITEMS      PIC 9(5) VALUE ZERO.
            05 LOW-STOCK-ITEMS  PIC 9(5) VALUE ZERO.
@@ -43,7 +201,7 @@
            05 REPORT-TITLE PIC X(50) VALUE 
                "INVENTORY ANALYSIS REPORT".
            05 COLUMN-HEADER PIC X(80) VALUE
-               "ITEM CODE  ITEM NAME                QUANTITY  PRICE   VALUE".
+               "ITEM CODE  ITEM NAME           QUANTITY  PRICE  VALUE".
        
        01 DETAIL-LINE.
            05 DL-ITEM-CODE  PIC X(10).
@@ -58,57 +216,565 @@
        
        01 EOF-FLAG         PIC X VALUE 'N'.
        01 REORDER-ALERT    PIC X VALUE 'N'.
+
+       01 WS-RECORD-VALID  PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID   VALUE 'Y'.
+           88 RECORD-IS-REJECTED VALUE 'N'.
+       01 REJECTED-ITEMS   PIC 9(5) VALUE ZERO.
+
+       01 WS-PREV-LOCATION PIC X(4) VALUE SPACES.
+       01 LOCATION-COUNTERS.
+           05 LOC-TOTAL-ITEMS  PIC 9(5) VALUE ZERO.
+           05 LOC-TOTAL-VALUE  PIC 9(8)V99 VALUE ZERO.
+
+       01 WS-CHECKPOINT-STATUS   PIC XX VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-RECORDS-SINCE-CKPT  PIC 9(5) VALUE ZERO.
+       01 WS-RESTART-KEY         PIC X(10) VALUE SPACES.
+       01 WS-RESTART-MODE        PIC X VALUE 'N'.
+           88 RESTART-RUN VALUE 'Y'.
+
+       01 WS-CSV-LINE PIC X(100).
+
+       01 WS-VENDOR-STATUS PIC XX VALUE '00'.
+           88 VENDOR-FOUND VALUE '00'.
+
+       01 WS-JOB-DATE PIC 9(8) VALUE ZERO.
+
+       01 DEAD-STOCK-COUNTERS.
+           05 DEAD-STOCK-90-DAYS   PIC 9(5) VALUE ZERO.
+           05 DEAD-STOCK-180-DAYS  PIC 9(5) VALUE ZERO.
+           05 DEAD-STOCK-365-DAYS  PIC 9(5) VALUE ZERO.
+       01 WS-DAYS-SINCE-MOVEMENT PIC S9(8).
+       01 WS-INVALID-MOVEMENT-DATE-COUNT PIC 9(5) VALUE ZERO.
+
+      *> Shared century-window/calendar-sanity date check, duplicated
+      *> from CUSTOMER-DORMANCY-BATCH's 215-VALIDATE-DATE (that
+      *> program's comment names LAST-MOVEMENT-DATE here as an
+      *> intended second adopter of the same routine).
+       01 WS-VALIDATE-DATE.
+           05 WS-VAL-YEAR  PIC 9(4).
+           05 WS-VAL-MONTH PIC 9(2).
+           05 WS-VAL-DAY   PIC 9(2).
+       01 WS-DATE-VALID PIC X VALUE 'Y'.
+           88 DATE-IS-VALID VALUE 'Y'.
+       01 WS-DAYS-IN-MONTH PIC 99.
+       01 WS-MOD-QUOTIENT  PIC 9(4).
+       01 WS-MOD-4         PIC 99.
+       01 WS-MOD-100       PIC 99.
+       01 WS-MOD-400       PIC 999.
+
+      *> Exchange rates to convert a priced-in-vendor-currency item
+      *> back to our home currency (USD). Table-driven so a new
+      *> currency is a data change, not a recompile.
+       01 CURRENCY-RATE-VALUES.
+           05 FILLER PIC X(12) VALUE 'USD001000000'.
+           05 FILLER PIC X(12) VALUE 'EUR001080000'.
+           05 FILLER PIC X(12) VALUE 'GBP001250000'.
+           05 FILLER PIC X(12) VALUE 'JPY000006500'.
+           05 FILLER PIC X(12) VALUE 'CNY000140000'.
+       01 CURRENCY-RATE-TABLE REDEFINES CURRENCY-RATE-VALUES.
+           05 CURRENCY-RATE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY CUR-IDX.
+               10 CUR-CODE PIC X(3).
+               10 CUR-RATE PIC 9(3)V9(6).
+
+       01 WS-CURRENCY-RATE PIC 9(3)V9(6) VALUE 1.000000.
+
+       01 WS-REPORT-MODE   PIC X(3) VALUE 'STD'.
+           88 STANDARD-REPORT VALUE 'STD'.
+           88 ABC-REPORT      VALUE 'ABC'.
+
+       01 ABC-WORK-FIELDS.
+           05 ABC-RUNNING-VALUE  PIC 9(8)V99 VALUE ZERO.
+           05 ABC-RUNNING-PCT    PIC 9(3)V99 VALUE ZERO.
+           05 ABC-CLASS          PIC X VALUE SPACE.
+           05 ABC-LINE-COUNT     PIC 9(5) VALUE ZERO.
+
+       01 WS-JOBSTEP-STATUS PIC XX VALUE '00'.
+       01 WS-JOB-NAME       PIC X(8) VALUE 'INVSYS'.
+       01 WS-STEP-NAME      PIC X(8) VALUE SPACES.
+       01 WS-LAST-STEP-NAME PIC X(8) VALUE SPACES.
+
+       01 WS-RUN-START-TIME.
+           05 WS-START-HH PIC 99.
+           05 WS-START-MM PIC 99.
+           05 WS-START-SS PIC 99.
+           05 WS-START-HS PIC 99.
+       01 WS-RUN-END-TIME.
+           05 WS-END-HH PIC 99.
+           05 WS-END-MM PIC 99.
+           05 WS-END-SS PIC 99.
+           05 WS-END-HS PIC 99.
+       01 WS-ELAPSED-SECONDS PIC S9(5) VALUE ZERO.
+
+       01 WS-GENCTL-STATUS     PIC XX VALUE '00'.
+       01 WS-GEN-CONTROL-NUM   PIC 9 VALUE ZERO.
+       01 WS-BACKUP-FILENAME   PIC X(20) VALUE SPACES.
+
+       01 ABC-DETAIL-LINE.
+           05 ABC-DL-CLASS      PIC X.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 ABC-DL-ITEM-CODE  PIC X(10).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 ABC-DL-ITEM-NAME  PIC X(25).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 ABC-DL-VALUE      PIC Z(8).99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 ABC-DL-PCT        PIC Z(3).99.
        
        PROCEDURE DIVISION.
        MAIN-CONTROL SECTION.
        000-MAIN-CONTROL.
            PERFORM 100-INITIALIZE.
+           MOVE "INIT" TO WS-STEP-NAME.
+           PERFORM 115-RECORD-STEP-STATUS.
            PERFORM 200-PROCESS-INVENTORY.
+           MOVE "PROCESS" TO WS-STEP-NAME.
+           PERFORM 115-RECORD-STEP-STATUS.
            PERFORM 300-GENERATE-REPORT.
+           MOVE "REPORT" TO WS-STEP-NAME.
+           PERFORM 115-RECORD-STEP-STATUS.
+           IF ABC-REPORT
+               PERFORM 500-GENERATE-ABC-REPORT
+               MOVE "ABC" TO WS-STEP-NAME
+               PERFORM 115-RECORD-STEP-STATUS
+           END-IF.
            PERFORM 400-CLEANUP.
+           PERFORM 410-POST-GL-INTERFACE.
+           MOVE "GLPOST" TO WS-STEP-NAME.
+           PERFORM 115-RECORD-STEP-STATUS.
+           PERFORM 420-WRITE-DASHBOARD-LINE.
            STOP RUN.
-       
+
        100-INITIALIZE.
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+           PERFORM 105-BACKUP-INVENTORY-FILE.
+           PERFORM 111-CHECK-LAST-STEP.
+           PERFORM 110-CHECK-FOR-RESTART.
            OPEN INPUT INVENTORY-FILE.
+           IF NOT INVENTORY-OK
+               DISPLAY "ERROR OPENING INVENTORY FILE: "
+                   WS-INVENTORY-STATUS
+               STOP RUN
+           END-IF.
+           IF RESTART-RUN
+               START INVENTORY-FILE KEY IS GREATER THAN ITEM-CODE
+                   INVALID KEY
+                       MOVE 'Y' TO EOF-FLAG
+               END-START
+               DISPLAY "RESTARTING AFTER ITEM CODE: " WS-RESTART-KEY
+           END-IF.
+           OPEN OUTPUT PURCHASE-ORDER-FILE.
+           IF WS-PO-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING PURCHASE ORDER FILE: "
+                   WS-PO-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING REJECT FILE: " WS-REJECT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+           OPEN INPUT VENDOR-FILE.
+           IF NOT VENDOR-FOUND
+               DISPLAY "ERROR OPENING VENDOR FILE: " WS-VENDOR-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT AUDIT-FILE.
+           ACCEPT WS-JOB-DATE FROM DATE YYYYMMDD.
+           PERFORM 101-LOAD-RUN-PARMS.
+           MOVE "ITEM-CODE,ITEM-NAME,QUANTITY,UNIT-PRICE,ITEM-VALUE"
+               TO CSV-RECORD.
+           WRITE CSV-RECORD.
            MOVE SPACES TO DETAIL-LINE.
            DISPLAY REPORT-TITLE.
            DISPLAY COLUMN-HEADER.
            DISPLAY " ".
-       
+
+      *> Run-date/run-mode override card: operations can supply a run
+      *> date (e.g. for an aging cutoff that shouldn't just be
+      *> "today") and a report mode (STD/ABC) at JCL submission time
+      *> instead of each program inferring everything from the system
+      *> clock and a hardcoded default. Blank/zero fields leave the
+      *> system-clock/default values already set in place, same as
+      *> GRADE-PARM-FILE's "defaults if empty" convention.
+       101-LOAD-RUN-PARMS.
+           OPEN INPUT RUN-PARM-FILE.
+           READ RUN-PARM-FILE
+               AT END
+                   DISPLAY "RUN PARM FILE EMPTY - USING DEFAULTS"
+               NOT AT END
+                   IF PARM-RUN-DATE NOT = ZERO
+                       MOVE PARM-RUN-DATE TO WS-JOB-DATE
+                   END-IF
+                   IF PARM-RUN-MODE NOT = SPACES
+                       MOVE PARM-RUN-MODE TO WS-REPORT-MODE
+                   END-IF
+           END-READ.
+           CLOSE RUN-PARM-FILE.
+
+      *> GDG-style backup of INVENTORY.DAT taken before any processing
+      *> touches it, rotating through the last 3 generations so a run
+      *> that corrupts or mis-processes the file can be restored from
+      *> last night's (or the night before's) copy instead of losing
+      *> data outright.
+       105-BACKUP-INVENTORY-FILE.
+           PERFORM 106-DETERMINE-GENERATION.
+           OPEN INPUT INVENTORY-FILE.
+           IF NOT INVENTORY-OK
+               DISPLAY "ERROR OPENING INVENTORY FILE: "
+                   WS-INVENTORY-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT INVENTORY-BACKUP-FILE.
+           IF NOT BACKUP-OK
+               DISPLAY "ERROR OPENING INVENTORY BACKUP FILE: "
+                   WS-BACKUP-STATUS
+               STOP RUN
+           END-IF.
+           MOVE 'N' TO EOF-FLAG.
+           PERFORM 210-READ-RECORD.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               WRITE INVENTORY-BACKUP-RECORD FROM WS-INVENTORY-REC
+               PERFORM 210-READ-RECORD
+           END-PERFORM.
+           CLOSE INVENTORY-FILE.
+           CLOSE INVENTORY-BACKUP-FILE.
+           MOVE 'N' TO EOF-FLAG.
+           DISPLAY "INVENTORY BACKUP WRITTEN TO " WS-BACKUP-FILENAME.
+
+       106-DETERMINE-GENERATION.
+           MOVE ZERO TO WS-GEN-CONTROL-NUM.
+           OPEN INPUT GEN-CONTROL-FILE.
+           IF WS-GENCTL-STATUS = '00'
+               READ GEN-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GEN-LAST-NUMBER TO WS-GEN-CONTROL-NUM
+               END-READ
+               CLOSE GEN-CONTROL-FILE
+           END-IF.
+           ADD 1 TO WS-GEN-CONTROL-NUM.
+           IF WS-GEN-CONTROL-NUM > 3
+               MOVE 1 TO WS-GEN-CONTROL-NUM
+           END-IF.
+           MOVE SPACES TO WS-BACKUP-FILENAME.
+           STRING "INVENTRY.G" DELIMITED BY SIZE
+               WS-GEN-CONTROL-NUM DELIMITED BY SIZE
+               INTO WS-BACKUP-FILENAME
+           END-STRING.
+           OPEN OUTPUT GEN-CONTROL-FILE.
+           MOVE WS-GEN-CONTROL-NUM TO GEN-LAST-NUMBER.
+           WRITE GEN-CONTROL-RECORD.
+           CLOSE GEN-CONTROL-FILE.
+
+      *> Looks up the last job step this job recorded as complete, so
+      *> operations (or a scheduler reading this job's own SYSOUT) can
+      *> see at a glance where a prior run left off.
+       111-CHECK-LAST-STEP.
+           MOVE SPACES TO WS-LAST-STEP-NAME.
+           OPEN INPUT JOB-STEP-STATUS-FILE.
+           IF WS-JOBSTEP-STATUS = '00'
+               PERFORM UNTIL WS-JOBSTEP-STATUS NOT = '00'
+                   READ JOB-STEP-STATUS-FILE
+                       AT END
+                           MOVE '10' TO WS-JOBSTEP-STATUS
+                       NOT AT END
+                           IF JSS-JOB-NAME = WS-JOB-NAME
+                               MOVE JSS-STEP-NAME TO WS-LAST-STEP-NAME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-STEP-STATUS-FILE
+               IF WS-LAST-STEP-NAME NOT = SPACES
+                   DISPLAY "LAST COMPLETED JOB STEP: "
+                       WS-LAST-STEP-NAME
+               END-IF
+           END-IF.
+
+      *> Appends one entry to JOB-STEP-STATUS-FILE for the step named
+      *> in WS-STEP-NAME. Opened/closed per call, same pattern as
+      *> 226-WRITE-CHECKPOINT, so a step's completion is durable on
+      *> disk the moment it finishes rather than only at job end.
+       115-RECORD-STEP-STATUS.
+           OPEN EXTEND JOB-STEP-STATUS-FILE.
+           MOVE WS-JOB-NAME  TO JSS-JOB-NAME.
+           MOVE WS-STEP-NAME TO JSS-STEP-NAME.
+           MOVE "DONE"       TO JSS-STEP-STATUS.
+           MOVE WS-JOB-DATE  TO JSS-COMPLETION-DATE.
+           WRITE JOB-STEP-STATUS-RECORD.
+           CLOSE JOB-STEP-STATUS-FILE.
+
+       110-CHECK-FOR-RESTART.
+      *> A checkpoint left behind by a prior run that didn't reach
+      *> 400-CLEANUP means we should resume past the last item it
+      *> completed rather than reprocessing the file from the top.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-STATUS = '00'
+                   MOVE CKPT-LAST-ITEM-CODE TO WS-RESTART-KEY
+                   MOVE CKPT-LAST-ITEM-CODE TO ITEM-CODE
+                   MOVE 'Y' TO WS-RESTART-MODE
+                   MOVE CKPT-RECORD-COUNT TO TOTAL-ITEMS
+                   MOVE CKPT-LOW-STOCK-ITEMS TO LOW-STOCK-ITEMS
+                   MOVE CKPT-TOTAL-VALUE TO TOTAL-VALUE
+                   MOVE CKPT-REJECTED-ITEMS TO REJECTED-ITEMS
+                   MOVE CKPT-DEAD-STOCK-90 TO DEAD-STOCK-90-DAYS
+                   MOVE CKPT-DEAD-STOCK-180 TO DEAD-STOCK-180-DAYS
+                   MOVE CKPT-DEAD-STOCK-365 TO DEAD-STOCK-365-DAYS
+                   MOVE CKPT-INVALID-DATES
+                       TO WS-INVALID-MOVEMENT-DATE-COUNT
+                   MOVE CKPT-PREV-LOCATION TO WS-PREV-LOCATION
+                   MOVE CKPT-LOC-TOTAL-ITEMS TO LOC-TOTAL-ITEMS
+                   MOVE CKPT-LOC-TOTAL-VALUE TO LOC-TOTAL-VALUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        200-PROCESS-INVENTORY.
            PERFORM 210-READ-RECORD.
-           PERFORM 220-PROCESS-RECORD 
+           PERFORM 220-PROCESS-RECORD
                UNTIL EOF-FLAG = 'Y'.
-       
+           IF WS-PREV-LOCATION NOT = SPACES
+               PERFORM 240-LOCATION-BREAK
+           END-IF.
+
        210-READ-RECORD.
-           READ INVENTORY-FILE INTO WS-INVENTORY-REC
-               AT END 
+           READ INVENTORY-FILE NEXT INTO WS-INVENTORY-REC
+               AT END
                    MOVE 'Y' TO EOF-FLAG
            END-READ.
-       
+
        220-PROCESS-RECORD.
-           ADD 1 TO TOTAL-ITEMS.
-           
-           COMPUTE ITEM-VALUE = WS-QUANTITY * WS-UNIT-PRICE.
-           ADD ITEM-VALUE TO TOTAL-VALUE.
-           
-           IF WS-QUANTITY < WS-REORDER-LEVEL
-               ADD 1 TO LOW-STOCK-ITEMS
-               MOVE 'Y' TO REORDER-ALERT
+           PERFORM 218-VALIDATE-RECORD.
+           IF RECORD-IS-REJECTED
+               PERFORM 219-REJECT-RECORD
+           ELSE
+               IF WS-LOCATION-CODE NOT = WS-PREV-LOCATION
+                   AND WS-PREV-LOCATION NOT = SPACES
+                   PERFORM 240-LOCATION-BREAK
+               END-IF
+               MOVE WS-LOCATION-CODE TO WS-PREV-LOCATION
+
+               ADD 1 TO TOTAL-ITEMS
+               ADD 1 TO LOC-TOTAL-ITEMS
+
+               PERFORM 221-LOOKUP-CURRENCY-RATE
+               COMPUTE ITEM-VALUE ROUNDED =
+                   WS-QUANTITY * WS-UNIT-PRICE * WS-CURRENCY-RATE
+               ADD ITEM-VALUE TO TOTAL-VALUE
+               ADD ITEM-VALUE TO LOC-TOTAL-VALUE
+
+               IF WS-QUANTITY < WS-REORDER-LEVEL
+                   ADD 1 TO LOW-STOCK-ITEMS
+                   MOVE 'Y' TO REORDER-ALERT
+                   PERFORM 225-WRITE-PURCHASE-ORDER
+                   PERFORM 227-LOOKUP-VENDOR
+               END-IF
+
+               PERFORM 222-CHECK-DEAD-STOCK
+
+               PERFORM 230-FORMAT-DETAIL-LINE
+               DISPLAY DETAIL-LINE
+               PERFORM 235-WRITE-CSV-LINE
+               PERFORM 236-WRITE-AUDIT-LINE
+
+               ADD 1 TO WS-RECORDS-SINCE-CKPT
+               IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 226-WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+               END-IF
            END-IF.
-           
-           PERFORM 230-FORMAT-DETAIL-LINE.
-           DISPLAY DETAIL-LINE.
-           
+
            PERFORM 210-READ-RECORD.
+
+       218-VALIDATE-RECORD.
+      *> Keep corrupt quantity/price data out of the totals instead of
+      *> letting it silently skew TOTAL-VALUE and the reorder counts.
+           MOVE 'Y' TO WS-RECORD-VALID.
+           IF WS-QUANTITY <= ZERO OR WS-UNIT-PRICE <= ZERO
+               MOVE 'N' TO WS-RECORD-VALID
+           END-IF.
+
+       219-REJECT-RECORD.
+           ADD 1 TO REJECTED-ITEMS.
+           MOVE WS-ITEM-CODE TO REJ-ITEM-CODE.
+           MOVE WS-QUANTITY TO REJ-QUANTITY.
+           MOVE WS-UNIT-PRICE TO REJ-UNIT-PRICE.
+           IF WS-QUANTITY <= ZERO
+               MOVE "INVALID QUANTITY" TO REJ-REASON
+           ELSE
+               MOVE "INVALID UNIT PRICE" TO REJ-REASON
+           END-IF.
+           WRITE REJECT-RECORD.
        
+       225-WRITE-PURCHASE-ORDER.
+      *> Suggest ordering enough to bring on-hand stock back up to
+      *> double the reorder level so purchasing has a working buffer.
+           MOVE WS-ITEM-CODE TO PO-ITEM-CODE.
+           MOVE WS-ITEM-NAME TO PO-ITEM-NAME.
+           MOVE WS-QUANTITY TO PO-ON-HAND-QTY.
+           COMPUTE PO-REORDER-QTY =
+               (WS-REORDER-LEVEL * 2) - WS-QUANTITY.
+           WRITE PO-RECORD.
+
+       226-WRITE-CHECKPOINT.
+      *> Persists the running totals alongside the restart key so a
+      *> restarted run's final summary/report/GL-post figures cover
+      *> the whole file, not just the records processed after restart.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-ITEM-CODE TO CKPT-LAST-ITEM-CODE.
+           MOVE TOTAL-ITEMS TO CKPT-RECORD-COUNT.
+           MOVE LOW-STOCK-ITEMS TO CKPT-LOW-STOCK-ITEMS.
+           MOVE TOTAL-VALUE TO CKPT-TOTAL-VALUE.
+           MOVE REJECTED-ITEMS TO CKPT-REJECTED-ITEMS.
+           MOVE DEAD-STOCK-90-DAYS TO CKPT-DEAD-STOCK-90.
+           MOVE DEAD-STOCK-180-DAYS TO CKPT-DEAD-STOCK-180.
+           MOVE DEAD-STOCK-365-DAYS TO CKPT-DEAD-STOCK-365.
+           MOVE WS-INVALID-MOVEMENT-DATE-COUNT TO CKPT-INVALID-DATES.
+           MOVE WS-PREV-LOCATION TO CKPT-PREV-LOCATION.
+           MOVE LOC-TOTAL-ITEMS TO CKPT-LOC-TOTAL-ITEMS.
+           MOVE LOC-TOTAL-VALUE TO CKPT-LOC-TOTAL-VALUE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       221-LOOKUP-CURRENCY-RATE.
+           MOVE 1.000000 TO WS-CURRENCY-RATE.
+           SET CUR-IDX TO 1.
+           SEARCH CURRENCY-RATE-ENTRY
+               AT END
+                   DISPLAY "Unknown currency code: " WS-CURRENCY-CODE
+                       ", defaulting to home currency rate"
+               WHEN CUR-CODE(CUR-IDX) = WS-CURRENCY-CODE
+                   MOVE CUR-RATE(CUR-IDX) TO WS-CURRENCY-RATE
+           END-SEARCH.
+
+       222-CHECK-DEAD-STOCK.
+      *> Flags slow-moving stock into aging buckets so finance can
+      *> start a write-down conversation instead of treating stale
+      *> items the same as ones that turn over normally.
+           IF WS-LAST-MOVEMENT-DATE NOT = ZERO
+               MOVE WS-LAST-MOVEMENT-DATE TO WS-VALIDATE-DATE
+               PERFORM 223-VALIDATE-MOVEMENT-DATE
+               IF DATE-IS-VALID
+                   COMPUTE WS-DAYS-SINCE-MOVEMENT =
+                       FUNCTION INTEGER-OF-DATE(WS-JOB-DATE) -
+                       FUNCTION INTEGER-OF-DATE(WS-LAST-MOVEMENT-DATE)
+                   EVALUATE TRUE
+                       WHEN WS-DAYS-SINCE-MOVEMENT >= 365
+                           ADD 1 TO DEAD-STOCK-365-DAYS
+                       WHEN WS-DAYS-SINCE-MOVEMENT >= 180
+                           ADD 1 TO DEAD-STOCK-180-DAYS
+                       WHEN WS-DAYS-SINCE-MOVEMENT >= 90
+                           ADD 1 TO DEAD-STOCK-90-DAYS
+                   END-EVALUATE
+               ELSE
+                   ADD 1 TO WS-INVALID-MOVEMENT-DATE-COUNT
+                   DISPLAY "INVALID LAST-MOVEMENT-DATE FOR ITEM "
+                       WS-ITEM-CODE ": " WS-LAST-MOVEMENT-DATE
+               END-IF
+           END-IF.
+
+      *> Century-window (1900-2099) plus manual month/day validity
+      *> check (including leap years), identical to CUSTOMER-DORMANCY-
+      *> BATCH's 215-VALIDATE-DATE.
+       223-VALIDATE-MOVEMENT-DATE.
+           MOVE 'Y' TO WS-DATE-VALID.
+           IF WS-VAL-YEAR < 1900 OR WS-VAL-YEAR > 2099
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF.
+           IF DATE-IS-VALID
+               AND (WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12)
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF.
+           IF DATE-IS-VALID
+               EVALUATE WS-VAL-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       DIVIDE WS-VAL-YEAR BY 4
+                           GIVING WS-MOD-QUOTIENT REMAINDER WS-MOD-4
+                       DIVIDE WS-VAL-YEAR BY 100
+                           GIVING WS-MOD-QUOTIENT REMAINDER WS-MOD-100
+                       DIVIDE WS-VAL-YEAR BY 400
+                           GIVING WS-MOD-QUOTIENT REMAINDER WS-MOD-400
+                       IF WS-MOD-400 = 0
+                           OR (WS-MOD-4 = 0 AND WS-MOD-100 NOT = 0)
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+               IF WS-VAL-DAY < 1 OR WS-VAL-DAY > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+           END-IF.
+
+       227-LOOKUP-VENDOR.
+      *> Cross-reference the low-stock item against VENDOR-FILE so the
+      *> reorder alert line can show who to call and how long it will
+      *> take, instead of just flagging that stock is low.
+           MOVE WS-ITEM-CODE TO VEN-ITEM-CODE.
+           READ VENDOR-FILE
+               INVALID KEY
+                   DISPLAY "  No vendor on file for item "
+                       WS-ITEM-CODE
+               NOT INVALID KEY
+                   DISPLAY "  Preferred Vendor: " VEN-VENDOR-NAME
+                       " Lead Time (days): " VEN-LEAD-TIME-DAYS
+           END-READ.
+
        230-FORMAT-DETAIL-LINE.
            MOVE WS-ITEM-CODE TO DL-ITEM-CODE.
            MOVE WS-ITEM-NAME TO DL-ITEM-NAME.
            MOVE WS-QUANTITY TO DL-QUANTITY.
            MOVE WS-UNIT-PRICE TO DL-PRICE.
            MOVE ITEM-VALUE TO DL-VALUE.
-       
+
+       235-WRITE-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING
+               FUNCTION TRIM(WS-ITEM-CODE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ITEM-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(DL-QUANTITY) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(DL-PRICE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(DL-VALUE) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       236-WRITE-AUDIT-LINE.
+      *> Record-level history independent of the summary report, so we
+      *> can answer "was item X in last Tuesday's run" without rerunning
+      *> against an old copy of INVENTORY.DAT.
+           MOVE WS-JOB-DATE TO AUD-JOB-DATE.
+           MOVE WS-ITEM-CODE TO AUD-ITEM-CODE.
+           MOVE WS-QUANTITY TO AUD-QUANTITY.
+           MOVE ITEM-VALUE TO AUD-ITEM-VALUE.
+           WRITE AUDIT-RECORD.
+
+       240-LOCATION-BREAK.
+      *> Assumes INVENTORY-FILE is grouped by LOCATION-CODE; prints a
+      *> subtotal for the completed location and resets its counters
+      *> before the next location's items start accumulating.
+           DISPLAY " ".
+           DISPLAY "LOCATION " WS-PREV-LOCATION " SUBTOTAL:".
+           DISPLAY "  Items: " LOC-TOTAL-ITEMS.
+           DISPLAY "  Value: " LOC-TOTAL-VALUE.
+           MOVE ZERO TO LOC-TOTAL-ITEMS.
+           MOVE ZERO TO LOC-TOTAL-VALUE.
+
        300-GENERATE-REPORT.
            DISPLAY " ".
            DISPLAY "SUMMARY STATISTICS:".
@@ -125,7 +791,134 @@
            IF REORDER-ALERT = 'Y'
                DISPLAY "*** REORDER ALERT: Low stock items detected ***"
            END-IF.
+
+           DISPLAY "Dead Stock 90+ Days: " DEAD-STOCK-90-DAYS.
+           DISPLAY "Dead Stock 180+ Days: " DEAD-STOCK-180-DAYS.
+           DISPLAY "Dead Stock 365+ Days: " DEAD-STOCK-365-DAYS.
+           DISPLAY "Invalid LAST-MOVEMENT-DATE values skipped: "
+               WS-INVALID-MOVEMENT-DATE-COUNT.
        
        400-CLEANUP.
            CLOSE INVENTORY-FILE.
-           DISPLAY "Processing complete.".
\ No newline at end of file
+           CLOSE PURCHASE-ORDER-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE AUDIT-FILE.
+      *> A clean finish means there is nothing left to resume from;
+      *> clear CHECKPOINT-FILE so the next run's 110-CHECK-FOR-RESTART
+      *> doesn't find this run's leftover checkpoint and skip past it.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "Processing complete.".
+
+       410-POST-GL-INTERFACE.
+      *> Feeds the period-end inventory asset total to the GL so
+      *> Accounting no longer has to re-key TOTAL-VALUE off the
+      *> printed report for the month-end journal entry.
+           OPEN OUTPUT GL-INTERFACE-FILE.
+           MOVE WS-JOB-DATE TO GL-PERIOD-END-DATE.
+           MOVE "INV-ASSET" TO GL-ACCOUNT-CODE.
+           MOVE TOTAL-VALUE TO GL-AMOUNT.
+           WRITE GL-INTERFACE-RECORD.
+           CLOSE GL-INTERFACE-FILE.
+
+      *> One line per run appended to the shared ops dashboard file so
+      *> operations can scan a single place each morning for "did last
+      *> night's jobs run clean" instead of opening every job's log.
+       420-WRITE-DASHBOARD-LINE.
+           ACCEPT WS-RUN-END-TIME FROM TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS) -
+               ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS).
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF.
+           OPEN EXTEND OPS-DASHBOARD-FILE.
+           MOVE SPACES TO OPS-DASHBOARD-LINE.
+           STRING WS-JOB-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-JOB-DATE DELIMITED BY SIZE
+               " ITEMS=" DELIMITED BY SIZE
+               TOTAL-ITEMS DELIMITED BY SIZE
+               " LOWSTOCK=" DELIMITED BY SIZE
+               LOW-STOCK-ITEMS DELIMITED BY SIZE
+               " ERRORS=" DELIMITED BY SIZE
+               REJECTED-ITEMS DELIMITED BY SIZE
+               " ELAPSED-SEC=" DELIMITED BY SIZE
+               WS-ELAPSED-SECONDS DELIMITED BY SIZE
+               INTO OPS-DASHBOARD-LINE
+           END-STRING.
+           WRITE OPS-DASHBOARD-LINE.
+           CLOSE OPS-DASHBOARD-FILE.
+
+       500-GENERATE-ABC-REPORT.
+      *> ABC analysis: re-reads INVENTORY-FILE from the top, sorts by
+      *> extended value descending, and classifies each item into A
+      *> (up to 80% of cumulative value), B (up to 95%) or C (the
+      *> rest) so the high-dollar handful of items stand out.
+           DISPLAY " ".
+           DISPLAY "ABC ANALYSIS REPORT (BY EXTENDED VALUE)".
+           DISPLAY "CLS ITEM CODE  ITEM NAME            VALUE    PCT".
+           MOVE ZERO TO ABC-RUNNING-VALUE.
+           SORT ABC-SORT-FILE
+               ON DESCENDING KEY ABC-ITEM-VALUE
+               INPUT PROCEDURE IS 510-ABC-BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS 520-ABC-PRINT-SORTED.
+
+       510-ABC-BUILD-SORT-FILE.
+      *> Same validation and currency conversion as 220-PROCESS-RECORD
+      *> so the ABC report's numerator (ABC-ITEM-VALUE, summed as
+      *> ABC-RUNNING-VALUE) is computed on the same basis as its
+      *> denominator (TOTAL-VALUE, accumulated by the standard pass).
+           CLOSE INVENTORY-FILE.
+           OPEN INPUT INVENTORY-FILE.
+           IF NOT INVENTORY-OK
+               DISPLAY "ERROR OPENING INVENTORY FILE: "
+                   WS-INVENTORY-STATUS
+               STOP RUN
+           END-IF.
+           MOVE 'N' TO EOF-FLAG.
+           PERFORM 210-READ-RECORD.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               PERFORM 218-VALIDATE-RECORD
+               IF RECORD-IS-VALID
+                   PERFORM 221-LOOKUP-CURRENCY-RATE
+                   COMPUTE ITEM-VALUE ROUNDED =
+                       WS-QUANTITY * WS-UNIT-PRICE * WS-CURRENCY-RATE
+                   MOVE WS-ITEM-CODE TO ABC-ITEM-CODE
+                   MOVE WS-ITEM-NAME TO ABC-ITEM-NAME
+                   MOVE ITEM-VALUE TO ABC-ITEM-VALUE
+                   RELEASE ABC-SORT-RECORD
+               END-IF
+               PERFORM 210-READ-RECORD
+           END-PERFORM.
+
+       520-ABC-PRINT-SORTED.
+           RETURN ABC-SORT-FILE INTO ABC-SORT-RECORD
+               AT END MOVE 'Y' TO EOF-FLAG
+           END-RETURN.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               ADD ABC-ITEM-VALUE TO ABC-RUNNING-VALUE
+               IF TOTAL-VALUE > ZERO
+                   COMPUTE ABC-RUNNING-PCT ROUNDED =
+                       (ABC-RUNNING-VALUE / TOTAL-VALUE) * 100
+               END-IF
+               EVALUATE TRUE
+                   WHEN ABC-RUNNING-PCT <= 80
+                       MOVE 'A' TO ABC-CLASS
+                   WHEN ABC-RUNNING-PCT <= 95
+                       MOVE 'B' TO ABC-CLASS
+                   WHEN OTHER
+                       MOVE 'C' TO ABC-CLASS
+               END-EVALUATE
+               MOVE ABC-CLASS TO ABC-DL-CLASS
+               MOVE ABC-ITEM-CODE TO ABC-DL-ITEM-CODE
+               MOVE ABC-ITEM-NAME TO ABC-DL-ITEM-NAME
+               MOVE ABC-ITEM-VALUE TO ABC-DL-VALUE
+               MOVE ABC-RUNNING-PCT TO ABC-DL-PCT
+               DISPLAY ABC-DETAIL-LINE
+               RETURN ABC-SORT-FILE INTO ABC-SORT-RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-RETURN
+           END-PERFORM.
