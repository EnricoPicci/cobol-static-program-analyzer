@@ -0,0 +1,154 @@
+      *> Customer accounts-receivable aging report by LAST-PAYMENT-DATE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-AGING-REPORT.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT AGING-REPORT-FILE ASSIGN TO "AGERPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD AGING-REPORT-FILE.
+       01 AGING-REPORT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-DAYS-SINCE-PAYMENT PIC 9(6).
+       01 WS-INTEGER-RUN-DATE  PIC 9(7).
+       01 WS-INTEGER-PAY-DATE  PIC 9(7).
+
+       01 WS-DETAIL-LINE.
+           05 DL-CUSTOMER-ID    PIC Z(7)9.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 DL-CUSTOMER-NAME  PIC X(30).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 DL-BALANCE        PIC Z(6)9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 DL-BUCKET         PIC X(12).
+
+       01 AGING-BUCKET-TOTALS.
+           05 BUCKET-CURRENT    PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05 BUCKET-30         PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05 BUCKET-60         PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05 BUCKET-90         PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05 BUCKET-120        PIC S9(8)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-CUSTOMERS.
+           PERFORM 300-PRINT-TOTALS.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT AGING-REPORT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+               TO WS-INTEGER-RUN-DATE.
+           MOVE "CUSTOMER AGING REPORT" TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+           MOVE SPACES TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+
+       200-PROCESS-CUSTOMERS.
+           PERFORM 210-READ-CUSTOMER.
+           PERFORM 220-AGE-CUSTOMER
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-AGE-CUSTOMER.
+           IF ACCOUNT-BALANCE > ZERO AND LAST-PAYMENT-DATE > ZERO
+               MOVE FUNCTION INTEGER-OF-DATE(LAST-PAYMENT-DATE)
+                   TO WS-INTEGER-PAY-DATE
+               COMPUTE WS-DAYS-SINCE-PAYMENT =
+                   WS-INTEGER-RUN-DATE - WS-INTEGER-PAY-DATE
+               PERFORM 230-CLASSIFY-BUCKET
+               PERFORM 240-WRITE-DETAIL
+           END-IF.
+           PERFORM 210-READ-CUSTOMER.
+
+       230-CLASSIFY-BUCKET.
+           EVALUATE TRUE
+               WHEN WS-DAYS-SINCE-PAYMENT < 30
+                   MOVE "CURRENT" TO DL-BUCKET
+                   ADD ACCOUNT-BALANCE TO BUCKET-CURRENT
+               WHEN WS-DAYS-SINCE-PAYMENT < 60
+                   MOVE "30-59 DAYS" TO DL-BUCKET
+                   ADD ACCOUNT-BALANCE TO BUCKET-30
+               WHEN WS-DAYS-SINCE-PAYMENT < 90
+                   MOVE "60-89 DAYS" TO DL-BUCKET
+                   ADD ACCOUNT-BALANCE TO BUCKET-60
+               WHEN WS-DAYS-SINCE-PAYMENT < 120
+                   MOVE "90-119 DAYS" TO DL-BUCKET
+                   ADD ACCOUNT-BALANCE TO BUCKET-90
+               WHEN OTHER
+                   MOVE "120+ DAYS" TO DL-BUCKET
+                   ADD ACCOUNT-BALANCE TO BUCKET-120
+           END-EVALUATE.
+
+       240-WRITE-DETAIL.
+           MOVE CUSTOMER-ID   TO DL-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME TO DL-CUSTOMER-NAME.
+           MOVE ACCOUNT-BALANCE TO DL-BALANCE.
+           MOVE WS-DETAIL-LINE TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+
+       300-PRINT-TOTALS.
+           MOVE SPACES TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+           DISPLAY "Current:    " BUCKET-CURRENT.
+           DISPLAY "30-59 Days: " BUCKET-30.
+           DISPLAY "60-89 Days: " BUCKET-60.
+           DISPLAY "90-119 Days:" BUCKET-90.
+           DISPLAY "120+  Days: " BUCKET-120.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE AGING-REPORT-FILE.
+           DISPLAY "Aging report complete.".
