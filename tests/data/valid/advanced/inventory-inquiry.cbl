@@ -0,0 +1,115 @@
+      *> Online single-item inventory inquiry (CICS pseudo-conversational)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-INQUIRY.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-INVENTORY-REC.
+           05 WS-ITEM-CODE     PIC X(10).
+           05 WS-ITEM-NAME     PIC X(30).
+           05 WS-QUANTITY      PIC 9(5).
+           05 WS-UNIT-PRICE    PIC 9(5)V99.
+           05 WS-REORDER-LEVEL PIC 9(4).
+           05 WS-LOCATION-CODE PIC X(4).
+           05 WS-CURRENCY-CODE PIC X(3).
+           05 WS-LAST-MOVEMENT-DATE PIC 9(8).
+
+       01 WS-RESP             PIC S9(8) COMP.
+       01 WS-MESSAGE           PIC X(60).
+
+      *> Symbolic map for the INVSET mapset (normally BMS-generated).
+       01 INVMAPI.
+           05 FILLER            PIC X(12).
+           05 ITEMCODL          PIC S9(4) COMP.
+           05 ITEMCODF          PIC X.
+           05 FILLER REDEFINES ITEMCODF.
+               10 ITEMCODA      PIC X.
+           05 ITEMCODI          PIC X(10).
+       01 INVMAPO REDEFINES INVMAPI.
+           05 FILLER            PIC X(12).
+           05 ITEMCODO          PIC X(10).
+           05 FILLER            PIC X(3).
+           05 ITEMNAMO          PIC X(30).
+           05 FILLER            PIC X(3).
+           05 QTYO              PIC Z(5).
+           05 FILLER            PIC X(3).
+           05 PRICEO            PIC Z(5).99.
+           05 FILLER            PIC X(3).
+           05 REORDLVO          PIC Z(4).
+           05 FILLER            PIC X(3).
+           05 MSGO              PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(000-SEND-INITIAL-MAP)
+           END-EXEC.
+
+           EXEC CICS
+               RECEIVE MAP('INVMAP')
+                       MAPSET('INVSET')
+                       INTO(INVMAPI)
+           END-EXEC.
+
+           MOVE ITEMCODI TO WS-ITEM-CODE.
+
+           EXEC CICS
+               READ DATASET('INVFILE')
+                    INTO(WS-INVENTORY-REC)
+                    RIDFLD(WS-ITEM-CODE)
+                    RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 200-ITEM-NOT-FOUND
+           ELSE
+               PERFORM 100-SHOW-ITEM
+           END-IF.
+
+           EXEC CICS
+               RETURN TRANSID('INVQ')
+                      COMMAREA(WS-INVENTORY-REC)
+           END-EXEC.
+
+       000-SEND-INITIAL-MAP.
+           MOVE SPACES TO INVMAPO.
+           MOVE "ENTER ITEM CODE AND PRESS ENTER" TO MSGO.
+           EXEC CICS
+               SEND MAP('INVMAP')
+                    MAPSET('INVSET')
+                    FROM(INVMAPO)
+                    ERASE
+           END-EXEC.
+           EXEC CICS
+               RETURN TRANSID('INVQ')
+           END-EXEC.
+
+       100-SHOW-ITEM.
+           MOVE WS-ITEM-CODE     TO ITEMCODO.
+           MOVE WS-ITEM-NAME     TO ITEMNAMO.
+           MOVE WS-QUANTITY      TO QTYO.
+           MOVE WS-UNIT-PRICE    TO PRICEO.
+           MOVE WS-REORDER-LEVEL TO REORDLVO.
+           EXEC CICS
+               SEND MAP('INVMAP')
+                    MAPSET('INVSET')
+                    FROM(INVMAPO)
+           END-EXEC.
+
+       200-ITEM-NOT-FOUND.
+           MOVE "ITEM NOT FOUND" TO WS-MESSAGE.
+           MOVE WS-MESSAGE TO MSGO.
+           EXEC CICS
+               SEND MAP('INVMAP')
+                    MAPSET('INVSET')
+                    FROM(INVMAPO)
+           END-EXEC.
+           EXEC CICS
+               RETURN TRANSID('INVQ')
+           END-EXEC.
