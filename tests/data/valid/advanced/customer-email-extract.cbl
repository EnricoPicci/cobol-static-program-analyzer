@@ -0,0 +1,104 @@
+      *> Extracts CUSTOMER-EMAIL for active customers into a feed file
+      *> for the e-notification system
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EMAIL-EXTRACT.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT EMAIL-EXTRACT-FILE ASSIGN TO "EMAILFD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD EMAIL-EXTRACT-FILE.
+       01 EMAIL-EXTRACT-LINE.
+           05 EXT-CUSTOMER-ID   PIC 9(8).
+           05 FILLER            PIC X VALUE ','.
+           05 EXT-CUSTOMER-NAME PIC X(30).
+           05 FILLER            PIC X VALUE ','.
+           05 EXT-CUSTOMER-EMAIL PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+       01 WS-EXTRACT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-SKIPPED-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-CUSTOMERS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EMAIL-EXTRACT-FILE.
+
+       200-PROCESS-CUSTOMERS.
+           PERFORM 210-READ-CUSTOMER.
+           PERFORM 220-EXTRACT-EMAIL
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-EXTRACT-EMAIL.
+           IF ACTIVE-CUSTOMER AND CUSTOMER-EMAIL NOT = SPACES
+               MOVE CUSTOMER-ID    TO EXT-CUSTOMER-ID
+               MOVE CUSTOMER-NAME  TO EXT-CUSTOMER-NAME
+               MOVE CUSTOMER-EMAIL TO EXT-CUSTOMER-EMAIL
+               WRITE EMAIL-EXTRACT-LINE
+               ADD 1 TO WS-EXTRACT-COUNT
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+           PERFORM 210-READ-CUSTOMER.
+
+       300-SUMMARY.
+           DISPLAY "Emails extracted: " WS-EXTRACT-COUNT.
+           DISPLAY "Customers skipped: " WS-SKIPPED-COUNT.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE EMAIL-EXTRACT-FILE.
+           DISPLAY "Email extract complete.".
