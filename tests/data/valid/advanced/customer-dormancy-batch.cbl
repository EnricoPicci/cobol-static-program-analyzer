@@ -0,0 +1,186 @@
+      *> Batch job that flips dormant ACTIVE customers to INACTIVE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-DORMANCY-BATCH.
+       AUTHOR. Test Suite.
+       INSTALLATION. Test Environment.
+       DATE-WRITTEN. 2025-07-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT DORMANCY-LOG-FILE ASSIGN TO "DORMLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID       PIC 9(8).
+           05 CUSTOMER-NAME     PIC X(30).
+           05 CUSTOMER-ADDRESS.
+               10 STREET        PIC X(25).
+               10 CITY          PIC X(20).
+               10 STATE         PIC X(2).
+               10 ZIP-CODE      PIC 9(5).
+           05 CUSTOMER-PHONE    PIC X(12).
+           05 CUSTOMER-EMAIL    PIC X(50).
+           05 ACCOUNT-BALANCE   PIC S9(8)V99 COMP-3.
+           05 CREDIT-LIMIT      PIC S9(8)V99 COMP-3.
+           05 LAST-PAYMENT-DATE PIC 9(8).
+           05 STATUS-CODE       PIC X.
+               88 ACTIVE-CUSTOMER    VALUE 'A'.
+               88 INACTIVE-CUSTOMER  VALUE 'I'.
+               88 SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD DORMANCY-LOG-FILE.
+       01 DORMANCY-LOG-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+           88 CUSTOMER-OK VALUE '00'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-INTEGER-RUN-DATE PIC 9(7).
+       01 WS-INTEGER-PAY-DATE PIC 9(7).
+       01 WS-DAYS-DORMANT     PIC 9(6).
+       01 WS-DORMANCY-THRESHOLD PIC 9(6) VALUE 180.
+       01 WS-FLIPPED-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-INVALID-DATE-COUNT PIC 9(5) VALUE ZERO.
+
+      *> Shared century-window/calendar-sanity date check: move the
+      *> PIC 9(8) YYYYMMDD value to validate into WS-VALIDATE-DATE and
+      *> PERFORM 215-VALIDATE-DATE; DATE-IS-VALID reflects the result.
+      *> Any program with a raw YYYYMMDD field (LAST-PAYMENT-DATE here,
+      *> LAST-MOVEMENT-DATE in INVENTORY-SYSTEM, etc.) can duplicate
+      *> this paragraph rather than trusting whatever digits were keyed.
+       01 WS-VALIDATE-DATE.
+           05 WS-VAL-YEAR  PIC 9(4).
+           05 WS-VAL-MONTH PIC 9(2).
+           05 WS-VAL-DAY   PIC 9(2).
+       01 WS-DATE-VALID PIC X VALUE 'Y'.
+           88 DATE-IS-VALID VALUE 'Y'.
+       01 WS-DAYS-IN-MONTH PIC 99.
+       01 WS-MOD-QUOTIENT  PIC 9(4).
+       01 WS-MOD-4         PIC 99.
+       01 WS-MOD-100       PIC 99.
+       01 WS-MOD-400       PIC 999.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL SECTION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-CUSTOMERS.
+           PERFORM 300-SUMMARY.
+           PERFORM 400-CLEANUP.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN I-O CUSTOMER-FILE.
+           IF NOT CUSTOMER-OK
+               DISPLAY "ERROR OPENING CUSTOMER FILE: "
+                   WS-CUSTOMER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT DORMANCY-LOG-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+               TO WS-INTEGER-RUN-DATE.
+
+       200-PROCESS-CUSTOMERS.
+           PERFORM 210-READ-CUSTOMER.
+           PERFORM 220-CHECK-DORMANCY
+               UNTIL EOF-FLAG = 'Y'.
+
+       210-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       220-CHECK-DORMANCY.
+           IF ACTIVE-CUSTOMER AND LAST-PAYMENT-DATE > ZERO
+               MOVE LAST-PAYMENT-DATE TO WS-VALIDATE-DATE
+               PERFORM 215-VALIDATE-DATE
+               IF DATE-IS-VALID
+                   MOVE FUNCTION INTEGER-OF-DATE(LAST-PAYMENT-DATE)
+                       TO WS-INTEGER-PAY-DATE
+                   COMPUTE WS-DAYS-DORMANT =
+                       WS-INTEGER-RUN-DATE - WS-INTEGER-PAY-DATE
+                   IF WS-DAYS-DORMANT > WS-DORMANCY-THRESHOLD
+                       PERFORM 230-FLIP-TO-INACTIVE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-INVALID-DATE-COUNT
+                   DISPLAY "INVALID LAST-PAYMENT-DATE FOR CUSTOMER "
+                       CUSTOMER-ID ": " LAST-PAYMENT-DATE
+               END-IF
+           END-IF.
+           PERFORM 210-READ-CUSTOMER.
+
+      *> Century-window (1900-2099) plus manual month/day validity
+      *> check (including leap years) done with plain IF logic so an
+      *> out-of-range value can be rejected instead of handed to
+      *> FUNCTION INTEGER-OF-DATE, whose behavior on a non-calendar
+      *> date is not something this job wants to depend on.
+       215-VALIDATE-DATE.
+           MOVE 'Y' TO WS-DATE-VALID.
+           IF WS-VAL-YEAR < 1900 OR WS-VAL-YEAR > 2099
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF.
+           IF DATE-IS-VALID
+               AND (WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12)
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF.
+           IF DATE-IS-VALID
+               EVALUATE WS-VAL-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       DIVIDE WS-VAL-YEAR BY 4
+                           GIVING WS-MOD-QUOTIENT REMAINDER WS-MOD-4
+                       DIVIDE WS-VAL-YEAR BY 100
+                           GIVING WS-MOD-QUOTIENT REMAINDER WS-MOD-100
+                       DIVIDE WS-VAL-YEAR BY 400
+                           GIVING WS-MOD-QUOTIENT REMAINDER WS-MOD-400
+                       IF WS-MOD-400 = 0
+                           OR (WS-MOD-4 = 0 AND WS-MOD-100 NOT = 0)
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+               IF WS-VAL-DAY < 1 OR WS-VAL-DAY > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+           END-IF.
+
+       230-FLIP-TO-INACTIVE.
+           SET INACTIVE-CUSTOMER TO TRUE.
+           REWRITE CUSTOMER-RECORD.
+           ADD 1 TO WS-FLIPPED-COUNT.
+           STRING "CUSTOMER " DELIMITED BY SIZE
+               CUSTOMER-ID DELIMITED BY SIZE
+               " SET INACTIVE - DORMANT " DELIMITED BY SIZE
+               WS-DAYS-DORMANT DELIMITED BY SIZE
+               " DAYS" DELIMITED BY SIZE
+               INTO DORMANCY-LOG-LINE
+           END-STRING.
+           WRITE DORMANCY-LOG-LINE.
+           DISPLAY DORMANCY-LOG-LINE.
+
+       300-SUMMARY.
+           DISPLAY "Customers flipped to inactive: " WS-FLIPPED-COUNT.
+           DISPLAY "Invalid LAST-PAYMENT-DATE values skipped: "
+               WS-INVALID-DATE-COUNT.
+
+       400-CLEANUP.
+           CLOSE CUSTOMER-FILE.
+           CLOSE DORMANCY-LOG-FILE.
+           DISPLAY "Dormancy batch complete.".
