@@ -1,59 +1,308 @@
       *> Complex conditional logic and branching
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONAL-LOGIC.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT GRADE-PARM-FILE ASSIGN TO "GRADEPRM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT STUDENT-STATUS-HISTORY-FILE ASSIGN TO "STATHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT HONOR-ROLL-FILE ASSIGN TO "HONORRL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROBATION-FILE ASSIGN TO "PROBATN.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-CONTROL-FILE ASSIGN TO "ROSTCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-CTL-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD STUDENT-ROSTER-FILE.
        01 STUDENT-RECORD.
            05 STUDENT-NAME PIC X(25).
            05 STUDENT-GRADE PIC 9(3).
            05 STUDENT-STATUS PIC X(10).
-       
+
+      *> Per-term grade-band thresholds, read once at startup so the
+      *> registrar can adjust the scale without a source change and
+      *> recompile.
+       FD GRADE-PARM-FILE.
+       01 GRADE-PARM-RECORD.
+           05 PARM-A-GRADE PIC 9(3).
+           05 PARM-B-GRADE PIC 9(3).
+           05 PARM-C-GRADE PIC 9(3).
+           05 PARM-D-GRADE PIC 9(3).
+
+      *> One entry per status-changing run, appended so a grade
+      *> appeal can show exactly what a student's status used to be
+      *> and when it changed.
+       FD STUDENT-STATUS-HISTORY-FILE.
+       01 STUDENT-STATUS-HISTORY-RECORD.
+           05 HIST-STUDENT-NAME PIC X(25).
+           05 HIST-OLD-STATUS   PIC X(10).
+           05 HIST-NEW-STATUS   PIC X(10).
+           05 HIST-GRADE        PIC 9(3).
+           05 HIST-RUN-DATE     PIC 9(8).
+
+       FD HONOR-ROLL-FILE.
+       01 HONOR-ROLL-LINE PIC X(40).
+
+       FD PROBATION-FILE.
+       01 PROBATION-LINE PIC X(40).
+
+      *> Control totals for this run's STUDENT-ROSTER-FILE, built by
+      *> whatever upstream process produces ROSTER.DAT. STUDENT-RECORD
+      *> has no natural record-type discriminator to carry a trailer
+      *> the way CUSTOMER-UPDATE-RECORD does in DATA-MOVEMENT, so the
+      *> expected count and hash live in this separate small file
+      *> instead, checked against the actual roster totals at EOF.
+       FD ROSTER-CONTROL-FILE.
+       01 ROSTER-CONTROL-RECORD.
+           05 RCTL-EXPECTED-COUNT PIC 9(5).
+           05 RCTL-EXPECTED-HASH  PIC 9(7).
+
+       WORKING-STORAGE SECTION.
        01 GRADE-RANGES.
            05 A-GRADE PIC 9(3) VALUE 90.
            05 B-GRADE PIC 9(3) VALUE 80.
            05 C-GRADE PIC 9(3) VALUE 70.
            05 D-GRADE PIC 9(3) VALUE 60.
-       
+
+      *> Upper bound of each band below the top one, derived from the
+      *> next band's lower bound so a threshold change via
+      *> GRADE-PARM-FILE can't desync the THRU literals into
+      *> overlapping or gapped ranges.
+       01 GRADE-RANGE-MAXIMUMS.
+           05 B-GRADE-MAX PIC 9(3).
+           05 C-GRADE-MAX PIC 9(3).
+           05 D-GRADE-MAX PIC 9(3).
+
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 ROSTER-SUMMARY.
+           05 COUNT-EXCELLENT PIC 9(5) VALUE ZERO.
+           05 COUNT-GOOD      PIC 9(5) VALUE ZERO.
+           05 COUNT-AVERAGE   PIC 9(5) VALUE ZERO.
+           05 COUNT-BELOW-AVG PIC 9(5) VALUE ZERO.
+           05 COUNT-FAILING   PIC 9(5) VALUE ZERO.
+
+       01 WS-TOTAL-STUDENTS PIC 9(5) VALUE ZERO.
+       01 WS-PERCENT        PIC 9(3)V99.
+       01 WS-PERCENT-EDIT   PIC ZZ9.99.
+
+       01 WS-OLD-STATUS     PIC X(10).
+       01 WS-RUN-DATE       PIC 9(8).
+
+       01 WS-ROSTER-CTL-STATUS PIC XX VALUE '00'.
+       01 WS-ROSTER-ACTUAL-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-ROSTER-ACTUAL-HASH  PIC 9(7) VALUE ZERO.
+       01 WS-ROSTER-OUT-OF-BALANCE PIC X VALUE 'N'.
+           88 ROSTER-OUT-OF-BALANCE VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
-           MOVE "ALICE SMITH" TO STUDENT-NAME.
-           MOVE 85 TO STUDENT-GRADE.
-           
+           PERFORM INITIALIZE-ROSTER.
+           PERFORM LOAD-GRADE-PARMS.
+           PERFORM PROCESS-ROSTER.
+           PERFORM CHECK-ROSTER-CONTROL-TOTALS.
+           PERFORM PRINT-SUMMARY.
+           PERFORM CLEANUP-ROSTER.
+           STOP RUN.
+
+       INITIALIZE-ROSTER.
+           OPEN INPUT STUDENT-ROSTER-FILE.
+           OPEN EXTEND STUDENT-STATUS-HISTORY-FILE.
+           OPEN OUTPUT HONOR-ROLL-FILE.
+           OPEN OUTPUT PROBATION-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       LOAD-GRADE-PARMS.
+           OPEN INPUT GRADE-PARM-FILE.
+           READ GRADE-PARM-FILE
+               AT END
+                   DISPLAY "GRADE PARM FILE EMPTY - USING DEFAULTS"
+               NOT AT END
+                   MOVE PARM-A-GRADE TO A-GRADE
+                   MOVE PARM-B-GRADE TO B-GRADE
+                   MOVE PARM-C-GRADE TO C-GRADE
+                   MOVE PARM-D-GRADE TO D-GRADE
+           END-READ.
+           CLOSE GRADE-PARM-FILE.
+           COMPUTE B-GRADE-MAX = A-GRADE - 1.
+           COMPUTE C-GRADE-MAX = B-GRADE - 1.
+           COMPUTE D-GRADE-MAX = C-GRADE - 1.
+
+       PROCESS-ROSTER.
+           PERFORM READ-STUDENT.
+           PERFORM PROCESS-STUDENT
+               UNTIL EOF-FLAG = 'Y'.
+
+       READ-STUDENT.
+           READ STUDENT-ROSTER-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       PROCESS-STUDENT.
+           MOVE STUDENT-STATUS TO WS-OLD-STATUS.
            PERFORM EVALUATE-GRADE.
-           
+           PERFORM WRITE-STATUS-HISTORY.
+
            DISPLAY "Student: " STUDENT-NAME.
            DISPLAY "Grade: " STUDENT-GRADE.
            DISPLAY "Status: " STUDENT-STATUS.
-           
-           STOP RUN.
-       
+
+           ADD 1 TO WS-TOTAL-STUDENTS.
+           ADD 1 TO WS-ROSTER-ACTUAL-COUNT.
+           ADD STUDENT-GRADE TO WS-ROSTER-ACTUAL-HASH.
+           PERFORM READ-STUDENT.
+
        EVALUATE-GRADE.
            EVALUATE STUDENT-GRADE
                WHEN A-GRADE THRU 100
                    MOVE "EXCELLENT" TO STUDENT-STATUS
                    PERFORM AWARD-HONORS
-               WHEN B-GRADE THRU 89
+                   ADD 1 TO COUNT-EXCELLENT
+               WHEN B-GRADE THRU B-GRADE-MAX
                    MOVE "GOOD" TO STUDENT-STATUS
                    PERFORM STANDARD-RECOGNITION
-               WHEN C-GRADE THRU 79
+                   ADD 1 TO COUNT-GOOD
+               WHEN C-GRADE THRU C-GRADE-MAX
                    MOVE "AVERAGE" TO STUDENT-STATUS
-               WHEN D-GRADE THRU 69
+                   ADD 1 TO COUNT-AVERAGE
+               WHEN D-GRADE THRU D-GRADE-MAX
                    MOVE "BELOW AVG" TO STUDENT-STATUS
                    PERFORM REMEDIAL-ACTION
+                   ADD 1 TO COUNT-BELOW-AVG
                WHEN OTHER
                    MOVE "FAILING" TO STUDENT-STATUS
                    PERFORM FAILING-ACTION
+                   ADD 1 TO COUNT-FAILING
            END-EVALUATE.
-       
+
+       WRITE-STATUS-HISTORY.
+           MOVE STUDENT-NAME   TO HIST-STUDENT-NAME.
+           MOVE WS-OLD-STATUS  TO HIST-OLD-STATUS.
+           MOVE STUDENT-STATUS TO HIST-NEW-STATUS.
+           MOVE STUDENT-GRADE  TO HIST-GRADE.
+           MOVE WS-RUN-DATE    TO HIST-RUN-DATE.
+           WRITE STUDENT-STATUS-HISTORY-RECORD.
+
        AWARD-HONORS.
            DISPLAY "*** HONORS STUDENT ***".
-       
+           MOVE SPACES TO HONOR-ROLL-LINE.
+           STRING STUDENT-NAME DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               STUDENT-GRADE DELIMITED BY SIZE
+               INTO HONOR-ROLL-LINE
+           END-STRING.
+           WRITE HONOR-ROLL-LINE.
+
        STANDARD-RECOGNITION.
            DISPLAY "Good job, keep it up!".
-       
+
        REMEDIAL-ACTION.
            DISPLAY "Consider additional study.".
-       
+           PERFORM WRITE-PROBATION-LINE.
+
        FAILING-ACTION.
-           DISPLAY "Please see advisor immediately.".
\ No newline at end of file
+           DISPLAY "Please see advisor immediately.".
+           PERFORM WRITE-PROBATION-LINE.
+
+       WRITE-PROBATION-LINE.
+           MOVE SPACES TO PROBATION-LINE.
+           STRING STUDENT-NAME DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               STUDENT-GRADE DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               STUDENT-STATUS DELIMITED BY SIZE
+               INTO PROBATION-LINE
+           END-STRING.
+           WRITE PROBATION-LINE.
+
+      *> Shared control-total convention (precedent: DATA-MOVEMENT's
+      *> trailer-record check): compares the roster's actual count and
+      *> a hash total (summed STUDENT-GRADE, used as the stand-in key
+      *> field since STUDENT-RECORD carries no numeric ID) against the
+      *> expected values the upstream process recorded in
+      *> ROSTER-CONTROL-FILE, flagging a truncated or incomplete
+      *> roster instead of reporting on partial data.
+       CHECK-ROSTER-CONTROL-TOTALS.
+           OPEN INPUT ROSTER-CONTROL-FILE.
+           IF WS-ROSTER-CTL-STATUS = '00'
+               READ ROSTER-CONTROL-FILE
+                   AT END
+                       DISPLAY "ROSTER CONTROL FILE EMPTY - SKIPPING "
+                           "BALANCE CHECK"
+                   NOT AT END
+                       IF WS-ROSTER-ACTUAL-COUNT NOT =
+                               RCTL-EXPECTED-COUNT
+                           OR WS-ROSTER-ACTUAL-HASH NOT =
+                               RCTL-EXPECTED-HASH
+                           DISPLAY "OUT OF BALANCE - ROSTER FILE "
+                               "INCOMPLETE OR TRUNCATED"
+                           DISPLAY "EXPECTED COUNT: "
+                               RCTL-EXPECTED-COUNT
+                               " ACTUAL COUNT: " WS-ROSTER-ACTUAL-COUNT
+                           DISPLAY "EXPECTED HASH: "
+                               RCTL-EXPECTED-HASH
+                               " ACTUAL HASH: " WS-ROSTER-ACTUAL-HASH
+                           MOVE 'Y' TO WS-ROSTER-OUT-OF-BALANCE
+                       ELSE
+                           DISPLAY "ROSTER CONTROL TOTALS BALANCED"
+                       END-IF
+               END-READ
+               CLOSE ROSTER-CONTROL-FILE
+           ELSE
+               DISPLAY "NO ROSTER CONTROL FILE FOUND - SKIPPING "
+                   "BALANCE CHECK"
+           END-IF.
+
+       PRINT-SUMMARY.
+           DISPLAY "===== ROSTER SUMMARY =====".
+           DISPLAY "Excellent: " COUNT-EXCELLENT.
+           DISPLAY "Good: " COUNT-GOOD.
+           DISPLAY "Average: " COUNT-AVERAGE.
+           DISPLAY "Below Average: " COUNT-BELOW-AVG.
+           DISPLAY "Failing: " COUNT-FAILING.
+           IF WS-TOTAL-STUDENTS > ZERO
+               DISPLAY "===== GRADE DISTRIBUTION ====="
+               COMPUTE WS-PERCENT ROUNDED =
+                   COUNT-EXCELLENT * 100 / WS-TOTAL-STUDENTS
+               MOVE WS-PERCENT TO WS-PERCENT-EDIT
+               DISPLAY "Excellent: " WS-PERCENT-EDIT "%"
+               COMPUTE WS-PERCENT ROUNDED =
+                   COUNT-GOOD * 100 / WS-TOTAL-STUDENTS
+               MOVE WS-PERCENT TO WS-PERCENT-EDIT
+               DISPLAY "Good: " WS-PERCENT-EDIT "%"
+               COMPUTE WS-PERCENT ROUNDED =
+                   COUNT-AVERAGE * 100 / WS-TOTAL-STUDENTS
+               MOVE WS-PERCENT TO WS-PERCENT-EDIT
+               DISPLAY "Average: " WS-PERCENT-EDIT "%"
+               COMPUTE WS-PERCENT ROUNDED =
+                   COUNT-BELOW-AVG * 100 / WS-TOTAL-STUDENTS
+               MOVE WS-PERCENT TO WS-PERCENT-EDIT
+               DISPLAY "Below Average: " WS-PERCENT-EDIT "%"
+               COMPUTE WS-PERCENT ROUNDED =
+                   COUNT-FAILING * 100 / WS-TOTAL-STUDENTS
+               MOVE WS-PERCENT TO WS-PERCENT-EDIT
+               DISPLAY "Failing: " WS-PERCENT-EDIT "%"
+           END-IF.
+
+       CLEANUP-ROSTER.
+           CLOSE STUDENT-ROSTER-FILE.
+           CLOSE STUDENT-STATUS-HISTORY-FILE.
+           CLOSE HONOR-ROLL-FILE.
+           CLOSE PROBATION-FILE.
+           IF ROSTER-OUT-OF-BALANCE
+               DISPLAY "ROSTER PROCESSING RUN ABORTED - OUT OF BALANCE"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
