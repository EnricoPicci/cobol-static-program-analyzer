@@ -1,44 +1,135 @@
       *> Complex PERFORM logic with nested operations
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NESTED-PERFORMS.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCOUNT-RATE-FILE ASSIGN TO "DISCRATE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT PRICING-REPORT-FILE ASSIGN TO "PRICERPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+      *> One record per quantity-tier/customer-tier combination,
+      *> loaded in the same outer/inner traversal order the table is
+      *> later read back in.
+       FD DISCOUNT-RATE-FILE.
+       01 DISCOUNT-RATE-RECORD.
+           05 DR-QUANTITY-TIER PIC 9.
+           05 DR-CUSTOMER-TIER PIC 9.
+           05 DR-DISCOUNT-PCT  PIC 9V99.
+
+       FD PRICING-REPORT-FILE.
+       01 PRICING-REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 COUNTERS.
            05 OUTER-COUNTER PIC 9(3) VALUE 1.
            05 INNER-COUNTER PIC 9(3) VALUE 1.
+
+      *> Quantity-break discount matrix: 5 quantity tiers by 2
+      *> customer tiers, indexed the same way SHOW-RESULT always has
+      *> (ENTRY-VALUE by position), now holding a discount percentage
+      *> instead of a multiplication-table toy value.
        01 RESULT-TABLE.
            05 RESULT-ENTRY OCCURS 10 TIMES.
-               10 ENTRY-VALUE PIC 9(4).
-       
+               10 ENTRY-VALUE PIC 9V99.
+
+       01 EOF-FLAG PIC X VALUE 'N'.
+       01 WS-TABLE-INDEX PIC 99.
+
+       01 WS-LINE-COUNT  PIC 99 VALUE ZERO.
+       01 WS-PAGE-NUMBER PIC 99 VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 99 VALUE 5.
+
        PROCEDURE DIVISION.
        MAIN-SECTION SECTION.
        MAIN-PARA.
-           PERFORM PROCESS-OUTER-LOOP 
-               VARYING OUTER-COUNTER FROM 1 BY 1 
-               UNTIL OUTER-COUNTER > 5.
-           
+           PERFORM INITIALIZE-PRICING.
+           PERFORM LOAD-DISCOUNT-MATRIX.
            PERFORM DISPLAY-RESULTS.
+           PERFORM CLEANUP-PRICING.
            STOP RUN.
-       
+
+       INITIALIZE-PRICING.
+           OPEN INPUT DISCOUNT-RATE-FILE.
+           OPEN OUTPUT PRICING-REPORT-FILE.
+
+       LOAD-DISCOUNT-MATRIX.
+      *> Zero any slots DISCOUNT-RATE-FILE doesn't have a record for,
+      *> so a short file doesn't leave stale WORKING-STORAGE values in
+      *> the untouched tail of RESULT-TABLE for SHOW-RESULT to print.
+           MOVE ZERO TO RESULT-TABLE.
+           PERFORM PROCESS-OUTER-LOOP
+               VARYING OUTER-COUNTER FROM 1 BY 1
+               UNTIL OUTER-COUNTER > 5.
+
        PROCESS-OUTER-LOOP.
-           DISPLAY "Processing outer loop: " OUTER-COUNTER.
+           DISPLAY "Processing quantity tier: " OUTER-COUNTER.
            PERFORM PROCESS-INNER-LOOP
                VARYING INNER-COUNTER FROM 1 BY 1
                UNTIL INNER-COUNTER > 2.
-       
+
        PROCESS-INNER-LOOP.
-           COMPUTE RESULT-ENTRY(OUTER-COUNTER) = 
-               OUTER-COUNTER * INNER-COUNTER.
-           DISPLAY "  Inner loop: " INNER-COUNTER 
-               " Result: " RESULT-ENTRY(OUTER-COUNTER).
-       
+           COMPUTE WS-TABLE-INDEX =
+               (OUTER-COUNTER - 1) * 2 + INNER-COUNTER.
+           PERFORM READ-DISCOUNT-RATE.
+           IF EOF-FLAG NOT = 'Y'
+               IF DR-QUANTITY-TIER = OUTER-COUNTER
+                       AND DR-CUSTOMER-TIER = INNER-COUNTER
+                   MOVE DR-DISCOUNT-PCT TO ENTRY-VALUE(WS-TABLE-INDEX)
+               ELSE
+                   DISPLAY "DISCOUNT RATE RECORD OUT OF SEQUENCE - "
+                       "EXPECTED TIER " OUTER-COUNTER "/" INNER-COUNTER
+                       " GOT " DR-QUANTITY-TIER "/" DR-CUSTOMER-TIER
+               END-IF
+           END-IF.
+           DISPLAY "  Customer tier: " INNER-COUNTER
+               " Discount: " ENTRY-VALUE(WS-TABLE-INDEX).
+
+       READ-DISCOUNT-RATE.
+           READ DISCOUNT-RATE-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
        DISPLAY-RESULTS.
-           DISPLAY "Final Results:".
-           PERFORM SHOW-RESULT 
+           PERFORM PRINT-PAGE-HEADER.
+           PERFORM SHOW-RESULT
                VARYING OUTER-COUNTER FROM 1 BY 1
-               UNTIL OUTER-COUNTER > 5.
-       
+               UNTIL OUTER-COUNTER > 10.
+
        SHOW-RESULT.
-           DISPLAY "Entry " OUTER-COUNTER ": " 
-               RESULT-ENTRY(OUTER-COUNTER).
\ No newline at end of file
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER
+           END-IF.
+           MOVE SPACES TO PRICING-REPORT-LINE.
+           STRING "Entry " DELIMITED BY SIZE
+               OUTER-COUNTER DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               ENTRY-VALUE(OUTER-COUNTER) DELIMITED BY SIZE
+               INTO PRICING-REPORT-LINE
+           END-STRING.
+           WRITE PRICING-REPORT-LINE.
+           DISPLAY PRICING-REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE SPACES TO PRICING-REPORT-LINE.
+           STRING "QUANTITY-BREAK DISCOUNT MATRIX - PAGE " DELIMITED
+                   BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO PRICING-REPORT-LINE
+           END-STRING.
+           WRITE PRICING-REPORT-LINE.
+           MOVE "ENTRY   DISCOUNT PCT" TO PRICING-REPORT-LINE.
+           WRITE PRICING-REPORT-LINE.
+
+       CLEANUP-PRICING.
+           CLOSE DISCOUNT-RATE-FILE.
+           CLOSE PRICING-REPORT-FILE.
