@@ -0,0 +1,147 @@
+      *> Converts a student's per-course grades into grade points,
+      *> accumulates a GPA, and prints a transcript line per course
+      *> plus a GPA summary line. Companion to CONDITIONAL-LOGIC's
+      *> single-grade roster processing, for students carrying more
+      *> than one course grade.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-TRANSCRIPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-TRANSCRIPT-FILE ASSIGN TO "TRANSCPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT TRANSCRIPT-REPORT-FILE ASSIGN TO "TRANSRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-TRANSCRIPT-FILE.
+       01 STUDENT-TRANSCRIPT-RECORD.
+           05 TRN-STUDENT-NAME PIC X(25).
+           05 TRN-COURSE-COUNT PIC 9(2).
+           05 TRN-COURSE-ENTRY OCCURS 10 TIMES.
+               10 TRN-COURSE-CODE  PIC X(10).
+               10 TRN-COURSE-GRADE PIC 9(3).
+
+       FD TRANSCRIPT-REPORT-FILE.
+       01 TRANSCRIPT-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 GRADE-RANGES.
+           05 A-GRADE PIC 9(3) VALUE 90.
+           05 B-GRADE PIC 9(3) VALUE 80.
+           05 C-GRADE PIC 9(3) VALUE 70.
+           05 D-GRADE PIC 9(3) VALUE 60.
+
+       01 EOF-FLAG PIC X VALUE 'N'.
+
+       01 WS-COURSE-IDX PIC 99.
+       01 WS-GRADE-POINTS PIC 9V99.
+       01 WS-GPA-TOTAL PIC 9(3)V99.
+       01 WS-GPA PIC 9V99.
+       01 WS-GPA-EDIT PIC 9.99.
+
+       01 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INITIALIZE-TRANSCRIPT.
+           PERFORM PROCESS-TRANSCRIPTS.
+           PERFORM CLEANUP-TRANSCRIPT.
+           STOP RUN.
+
+       INITIALIZE-TRANSCRIPT.
+           OPEN INPUT STUDENT-TRANSCRIPT-FILE.
+           OPEN OUTPUT TRANSCRIPT-REPORT-FILE.
+
+       PROCESS-TRANSCRIPTS.
+           PERFORM READ-TRANSCRIPT.
+           PERFORM BUILD-TRANSCRIPT
+               UNTIL EOF-FLAG = 'Y'.
+
+       READ-TRANSCRIPT.
+           READ STUDENT-TRANSCRIPT-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       BUILD-TRANSCRIPT.
+           MOVE ZERO TO WS-GPA-TOTAL.
+           MOVE SPACES TO TRANSCRIPT-REPORT-LINE.
+           STRING "TRANSCRIPT FOR " DELIMITED BY SIZE
+               TRN-STUDENT-NAME DELIMITED BY SIZE
+               INTO TRANSCRIPT-REPORT-LINE
+           END-STRING.
+           WRITE TRANSCRIPT-REPORT-LINE.
+           DISPLAY TRANSCRIPT-REPORT-LINE.
+
+      *> TRN-COURSE-COUNT is read straight off the input file with no
+      *> guarantee it fits TRN-COURSE-ENTRY's OCCURS 10 limit; clamp it
+      *> before using it to drive the table subscript below.
+           IF TRN-COURSE-COUNT > 10
+               DISPLAY "COURSE COUNT " TRN-COURSE-COUNT
+                   " EXCEEDS TABLE SIZE FOR " TRN-STUDENT-NAME
+                   " - TRUNCATING TO 10"
+               MOVE 10 TO TRN-COURSE-COUNT
+           END-IF.
+
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > TRN-COURSE-COUNT
+               PERFORM GRADE-TO-POINTS
+               ADD WS-GRADE-POINTS TO WS-GPA-TOTAL
+               PERFORM PRINT-COURSE-LINE
+           END-PERFORM.
+
+           MOVE ZERO TO WS-GPA.
+           DIVIDE WS-GPA-TOTAL BY TRN-COURSE-COUNT GIVING WS-GPA
+               ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "INVALID COURSE COUNT FOR "
+                       TRN-STUDENT-NAME ": " TRN-COURSE-COUNT
+                   MOVE ZERO TO WS-GPA
+           END-DIVIDE.
+           MOVE WS-GPA TO WS-GPA-EDIT.
+           MOVE SPACES TO TRANSCRIPT-REPORT-LINE.
+           STRING "GPA: " DELIMITED BY SIZE
+               WS-GPA-EDIT DELIMITED BY SIZE
+               INTO TRANSCRIPT-REPORT-LINE
+           END-STRING.
+           WRITE TRANSCRIPT-REPORT-LINE.
+           DISPLAY TRANSCRIPT-REPORT-LINE.
+
+           ADD 1 TO WS-STUDENT-COUNT.
+           PERFORM READ-TRANSCRIPT.
+
+       GRADE-TO-POINTS.
+           EVALUATE TRN-COURSE-GRADE (WS-COURSE-IDX)
+               WHEN A-GRADE THRU 100
+                   MOVE 4.0 TO WS-GRADE-POINTS
+               WHEN B-GRADE THRU 89
+                   MOVE 3.0 TO WS-GRADE-POINTS
+               WHEN C-GRADE THRU 79
+                   MOVE 2.0 TO WS-GRADE-POINTS
+               WHEN D-GRADE THRU 69
+                   MOVE 1.0 TO WS-GRADE-POINTS
+               WHEN OTHER
+                   MOVE 0.0 TO WS-GRADE-POINTS
+           END-EVALUATE.
+
+       PRINT-COURSE-LINE.
+           MOVE SPACES TO TRANSCRIPT-REPORT-LINE.
+           STRING "  " DELIMITED BY SIZE
+               TRN-COURSE-CODE (WS-COURSE-IDX) DELIMITED BY SIZE
+               " GRADE " DELIMITED BY SIZE
+               TRN-COURSE-GRADE (WS-COURSE-IDX) DELIMITED BY SIZE
+               " POINTS " DELIMITED BY SIZE
+               WS-GRADE-POINTS DELIMITED BY SIZE
+               INTO TRANSCRIPT-REPORT-LINE
+           END-STRING.
+           WRITE TRANSCRIPT-REPORT-LINE.
+           DISPLAY TRANSCRIPT-REPORT-LINE.
+
+       CLEANUP-TRANSCRIPT.
+           CLOSE STUDENT-TRANSCRIPT-FILE.
+           CLOSE TRANSCRIPT-REPORT-FILE.
+           DISPLAY "Transcripts processed: " WS-STUDENT-COUNT.
